@@ -0,0 +1,10 @@
+       FD  arq-usu
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-USU".
+       01  ARQ-USU-REG.
+               05 ARQ-USU-CODIGO           PIC 9(04).
+               05 ARQ-USU-NOME             PIC X(30).
+               05 ARQ-USU-LOGIN            PIC X(15).
+               05 ARQ-USU-SENHA            PIC X(15).
+               05 ARQ-USU-EMAIL            PIC X(50).
+               05 ARQ-USU-ATIVO            PIC X(01).
