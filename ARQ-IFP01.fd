@@ -0,0 +1,9 @@
+       FD  ARQ-IFP01
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-IFP01".
+       01  ARQ-IFP01-REG.
+               05 ARQ-IFP01-IFC01          PIC 9(08).
+               05 ARQ-IFP01-STATUS         PIC X(01).
+               05 ARQ-IFP01-DATA-ABERTURA  PIC 9(08).
+               05 ARQ-IFP01-NUMERO-PROCESSO PIC X(25).
+               05 ARQ-IFP01-DATA-AUDIENCIA PIC 9(08).
