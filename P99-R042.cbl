@@ -0,0 +1,181 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. P99-R042.
+       AUTHOR. equipe.ti.
+       DATE-WRITTEN. sexta-feira, 6 de marco de 2026.
+       REMARKS. Relatorio de envelhecimento das notificacoes de
+           infracao (ARQ-IFS01) ainda nao assinadas pelo motorista,
+           escalando as que passam do numero de dias configurado em
+           arq-par01 por empresa, ja que uma notificacao nao assinada
+           costuma terminar sendo cobrada da empresa em vez do
+           motorista.
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           COPY "ARQ-IFS01.sl".
+           COPY "ARQ-IFC01.sl".
+           COPY "ARQ-MOT01.sl".
+           COPY "arq-par01.sl".
+           SELECT REL-R042
+                  ASSIGN          TO         REL-R042-NOME
+                  ORGANIZATION               LINE SEQUENTIAL
+                  FILE STATUS                STAT-REL-R042.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+           COPY "ARQ-IFS01.fd".
+           COPY "ARQ-IFC01.fd".
+           COPY "ARQ-MOT01.fd".
+           COPY "arq-par01.fd".
+       FD  REL-R042
+           LABEL RECORD STANDARD.
+       01  REL-R042-LINHA                  PIC X(132).
+
+       WORKING-STORAGE             SECTION.
+       01  STAT-ARQ-IFS01                  PIC X(02).
+       01  STAT-ARQ-IFC01                  PIC X(02).
+       01  STAT-ARQ-MOT01                  PIC X(02).
+       01  STAT-ARQ-PAR01                  PIC X(02).
+       01  STAT-REL-R042                   PIC X(02).
+       01  REL-R042-NOME                   PIC X(40)
+               VALUE "REL-R042.TXT".
+
+       01  WS-FIM-IFS01                    PIC X(01)   VALUE "N".
+           88 FIM-IFS01                                VALUE "S".
+       01  WS-DATA-HOJE                    PIC 9(08)   VALUE ZERO.
+       01  WS-DIAS-ESCALA                  PIC 9(03)   VALUE ZERO.
+       01  WS-DIAS-PENDENTE                PIC S9(08)  VALUE ZERO.
+       01  WS-TOT-PENDENTES                PIC 9(05)   VALUE ZERO.
+       01  WS-TOT-ESCALADAS                PIC 9(05)   VALUE ZERO.
+
+       01  WS-CODIGO-EDIT                  PIC ZZZZZZZ9.
+       01  WS-DIAS-EDIT                    PIC ZZZ9.
+       01  WS-CONTADOR-EDIT                PIC ZZZZ9.
+       01  WS-NOME-MOTORISTA               PIC X(40).
+
+       LINKAGE                     SECTION.
+       01  LNK-PADRAO                      PIC X(01).
+
+       PROCEDURE DIVISION USING LNK-PADRAO.
+
+       0000-MAINLINE.
+           PERFORM 1000-ABRIR-ARQUIVOS
+           PERFORM 2000-LER-IFS01
+           PERFORM 3000-PROCESSAR-IFS01 UNTIL FIM-IFS01
+           PERFORM 8000-FINALIZAR
+           GOBACK
+           .
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-IFS01
+           OPEN INPUT ARQ-IFC01
+           OPEN INPUT ARQ-MOT01
+           OPEN INPUT arq-par01
+           OPEN OUTPUT REL-R042
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATA-HOJE
+
+           MOVE SPACES TO REL-R042-LINHA
+           STRING "NOTIFICACOES NAO ASSINADAS - ENVELHECIMENTO"
+               DELIMITED BY SIZE INTO REL-R042-LINHA
+           WRITE REL-R042-LINHA
+           MOVE SPACES TO REL-R042-LINHA
+           WRITE REL-R042-LINHA
+           .
+
+       2000-LER-IFS01.
+           READ ARQ-IFS01 NEXT RECORD
+               AT END
+                   SET FIM-IFS01 TO TRUE
+           END-READ
+           .
+
+       3000-PROCESSAR-IFS01.
+           IF ARQ-IFS01-ASSINADA NOT = "S"
+               PERFORM 3100-PROCESSAR-PENDENTE
+           END-IF
+
+           PERFORM 2000-LER-IFS01
+           .
+
+       3100-PROCESSAR-PENDENTE.
+           ADD 1 TO WS-TOT-PENDENTES
+      *    FUNCTION INTEGER-OF-DATE, dentro do P01-S164, evita o erro
+      *    de contagem quando a notificacao e hoje caem em
+      *    meses/anos diferentes.
+           CALL "P01-S164" USING ARQ-IFS01-DATA-NOTIFIC,
+                   WS-DATA-HOJE, WS-DIAS-PENDENTE
+
+           PERFORM 3200-OBTER-DIAS-ESCALA
+
+           MOVE ARQ-IFS01-IFC01  TO WS-CODIGO-EDIT
+           MOVE WS-DIAS-PENDENTE TO WS-DIAS-EDIT
+           PERFORM 3300-OBTER-NOME-MOTORISTA
+
+           MOVE SPACES TO REL-R042-LINHA
+           IF WS-DIAS-PENDENTE > WS-DIAS-ESCALA
+               ADD 1 TO WS-TOT-ESCALADAS
+               STRING "*** ESCALADA *** INFRACAO " WS-CODIGO-EDIT
+                      " MOTORISTA " WS-NOME-MOTORISTA
+                      " DIAS " WS-DIAS-EDIT
+                   DELIMITED BY SIZE INTO REL-R042-LINHA
+           ELSE
+               STRING "    PENDENTE     INFRACAO " WS-CODIGO-EDIT
+                      " MOTORISTA " WS-NOME-MOTORISTA
+                      " DIAS " WS-DIAS-EDIT
+                   DELIMITED BY SIZE INTO REL-R042-LINHA
+           END-IF
+           WRITE REL-R042-LINHA
+           .
+
+       3200-OBTER-DIAS-ESCALA.
+      *    limite de dias configuravel por empresa; sem cadastro em
+      *    arq-par01, nenhuma notificacao chega a ser escalada.
+           MOVE ZERO TO WS-DIAS-ESCALA
+           MOVE ARQ-IFS01-IFC01 TO ARQ-IFC01-CODIGO
+           READ ARQ-IFC01
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE ARQ-IFC01-EMP00 TO ARQ-PAR01-EMP00
+                   READ arq-par01
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE ARQ-PAR01-DIAS-ESCALA-ASSIN
+                                                     TO WS-DIAS-ESCALA
+                   END-READ
+           END-READ
+           .
+
+       3300-OBTER-NOME-MOTORISTA.
+           MOVE SPACES TO WS-NOME-MOTORISTA
+           MOVE ARQ-IFS01-MOT01 TO ARQ-MOT01-CODIGO
+           READ ARQ-MOT01
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE ARQ-MOT01-NOME TO WS-NOME-MOTORISTA
+           END-READ
+           .
+
+       8000-FINALIZAR.
+           MOVE SPACES TO REL-R042-LINHA
+           WRITE REL-R042-LINHA
+           MOVE WS-TOT-PENDENTES TO WS-CONTADOR-EDIT
+           MOVE SPACES TO REL-R042-LINHA
+           STRING "TOTAL DE NOTIFICACOES PENDENTES: " WS-CONTADOR-EDIT
+               DELIMITED BY SIZE INTO REL-R042-LINHA
+           WRITE REL-R042-LINHA
+           MOVE WS-TOT-ESCALADAS TO WS-CONTADOR-EDIT
+           MOVE SPACES TO REL-R042-LINHA
+           STRING "TOTAL DE NOTIFICACOES ESCALADAS: " WS-CONTADOR-EDIT
+               DELIMITED BY SIZE INTO REL-R042-LINHA
+           WRITE REL-R042-LINHA
+
+           CLOSE ARQ-IFS01 ARQ-IFC01 ARQ-MOT01 arq-par01 REL-R042
+           .
+      * Historico de alteracoes
+      *   06/03/2026 - equipe.ti - relatorio novo de envelhecimento e
+      *                escalonamento de notificacoes nao assinadas.
