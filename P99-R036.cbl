@@ -43,6 +43,7 @@
        COPY "ARQ-PAG09.sl".
        COPY "arq-vei01.sl".
        COPY "arq-uni15.sl".
+       COPY "ARQ-EML09.sl".
       * print sl
        SELECT PRINTF
               ASSIGN TO PRINT PTR-DEV-NAME
@@ -73,6 +74,7 @@
        COPY "ARQ-PAG09.fd".
        COPY "arq-vei01.fd".
        COPY "arq-uni15.fd".
+       COPY "ARQ-EML09.fd".
       * print fd
        FD PRINTF    LABEL   RECORD  OMITTED.
        01 PRINTF-R.
@@ -171,6 +173,8 @@
            USE AFTER STANDARD EXCEPTION PROCEDURE ON arq-vei01.
        arq-uni15-ERROR SECTION.
            USE AFTER STANDARD EXCEPTION PROCEDURE ON arq-uni15.
+       ARQ-EML09-ERROR SECTION.
+           USE AFTER STANDARD EXCEPTION PROCEDURE ON ARQ-EML09.
        END DECLARATIVES.
       *{Bench}end
 
@@ -186,6 +190,12 @@
            PERFORM Acu-Exit-Rtn
            .
 
+      * quando o usuario marca a opcao de distribuicao automatica,
+      * o workbook gerado por Hexcelwkb e enfileirado para envio
+      * chamando o P01-S162, que monta a lista de destinatarios a
+      * partir do e-mail de distribuicao de arq-emp00/arq-uni15 e
+      * grava o pedido em ARQ-EML09, dentro de P99-R036.evt.
+
       *{Bench}copy-procedure
        COPY "showmsg.cpy".
        COPY "P99-R036.prd".
