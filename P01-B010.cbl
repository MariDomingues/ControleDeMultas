@@ -0,0 +1,212 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. P01-B010.
+       AUTHOR. equipe.ti.
+       DATE-WRITTEN. sexta-feira, 6 de marco de 2026.
+       REMARKS. Carga em lote das notificacoes do DETRAN (layout
+           ARQ-TXT, o mesmo usado na exportacao do P99-R036) para
+           ARQ-IFC01/ARQ-IFS01, com bloqueio de duplicidade pela
+           chave de notificacao (ARQ-IFC01-NOTIFICACAO / ARQ-IFC99).
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           COPY "arq-txt.sl".
+           COPY "ARQ-IFC01.sl".
+           COPY "ARQ-IFS01.sl".
+           COPY "ARQ-IFC99.sl".
+           COPY "ARQ-VEI01.sl".
+           COPY "ARQ-MOT01.sl".
+           SELECT LOG-B010
+                  ASSIGN          TO         "LOG-B010"
+                  ORGANIZATION               LINE SEQUENTIAL
+                  FILE STATUS                STAT-LOG-B010.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+           COPY "arq-txt.fd".
+           COPY "ARQ-IFC01.fd".
+           COPY "ARQ-IFS01.fd".
+           COPY "ARQ-IFC99.fd".
+           COPY "ARQ-VEI01.fd".
+           COPY "ARQ-MOT01.fd".
+       FD  LOG-B010
+           LABEL RECORD STANDARD.
+       01  LOG-B010-REG                    PIC X(100).
+
+       WORKING-STORAGE             SECTION.
+       01  STAT-ARQ-TXT                    PIC X(02).
+       01  STAT-ARQ-IFC01                  PIC X(02).
+       01  STAT-ARQ-IFS01                  PIC X(02).
+       01  STAT-ARQ-IFC99                  PIC X(02).
+       01  STAT-ARQ-VEI01                  PIC X(02).
+       01  STAT-ARQ-MOT01                  PIC X(02).
+       01  STAT-LOG-B010                   PIC X(02).
+
+       01  WS-FIM-ARQ-TXT                  PIC X(01)   VALUE "N".
+           88 FIM-ARQ-TXT                              VALUE "S".
+       01  WS-PROXIMO-CODIGO                PIC 9(08)   VALUE ZERO.
+       01  WS-TOTAL-LIDOS                   PIC 9(06)   VALUE ZERO.
+       01  WS-TOTAL-IMPORTADOS              PIC 9(06)   VALUE ZERO.
+       01  WS-TOTAL-DUPLICADOS              PIC 9(06)   VALUE ZERO.
+       01  WS-DUPLICADO-SW                  PIC X(01)   VALUE "N".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-PROCESSAR-ARQ-TXT
+               UNTIL FIM-ARQ-TXT
+           PERFORM 8000-FINALIZAR
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           OPEN INPUT  arq-txt
+           OPEN I-O    ARQ-IFC01
+           OPEN I-O    ARQ-IFS01
+           OPEN I-O    ARQ-IFC99
+           OPEN INPUT  ARQ-VEI01
+           OPEN INPUT  ARQ-MOT01
+           OPEN OUTPUT LOG-B010
+
+           MOVE "INICIO DA CARGA DE NOTIFICACOES DETRAN" TO LOG-B010-REG
+           WRITE LOG-B010-REG
+
+           MOVE ZERO TO WS-PROXIMO-CODIGO
+           PERFORM 1100-OBTER-PROXIMO-CODIGO
+
+           PERFORM 2100-LER-ARQ-TXT
+           .
+
+       1100-OBTER-PROXIMO-CODIGO.
+      *    ARQ-IFC01 e indexado por codigo crescente; a ultima chave
+      *    gravada decide o proximo numero de inclusao em lote.
+           MOVE HIGH-VALUE         TO ARQ-IFC01-CODIGO
+           START ARQ-IFC01 KEY IS LESS THAN ARQ-IFC01-CODIGO
+               INVALID KEY
+                   MOVE ZERO TO WS-PROXIMO-CODIGO
+               NOT INVALID KEY
+                   PERFORM 1150-LER-MAIOR-CODIGO
+           END-START
+           .
+
+       1150-LER-MAIOR-CODIGO.
+           READ ARQ-IFC01 NEXT RECORD
+               AT END
+                   MOVE ZERO TO WS-PROXIMO-CODIGO
+               NOT AT END
+                   MOVE ARQ-IFC01-CODIGO TO WS-PROXIMO-CODIGO
+           END-READ
+           .
+
+       2000-PROCESSAR-ARQ-TXT.
+           ADD 1 TO WS-TOTAL-LIDOS
+           PERFORM 2200-VERIFICAR-DUPLICIDADE
+           IF WS-DUPLICADO-SW = "S"
+               ADD 1 TO WS-TOTAL-DUPLICADOS
+               STRING "DUPLICADO IGNORADO - NOTIFICACAO "
+                       ARQ-TXT-NOTIFICACAO
+                       DELIMITED BY SIZE INTO LOG-B010-REG
+               WRITE LOG-B010-REG
+           ELSE
+               PERFORM 2300-INCLUIR-IFC01-IFS01
+               ADD 1 TO WS-TOTAL-IMPORTADOS
+           END-IF
+           PERFORM 2100-LER-ARQ-TXT
+           .
+
+       2100-LER-ARQ-TXT.
+           READ arq-txt
+               AT END
+                   SET FIM-ARQ-TXT TO TRUE
+           END-READ
+           .
+
+       2200-VERIFICAR-DUPLICIDADE.
+      *    a chave de negocio que identifica uma notificacao unica e
+      *    o numero de notificacao do DETRAN, controlado em ARQ-IFC99
+      *    e, em seguida, confirmado contra a chave ja gravada em
+      *    ARQ-IFC01.
+           MOVE "N"                    TO WS-DUPLICADO-SW
+           MOVE ARQ-TXT-NOTIFICACAO    TO ARQ-IFC99-CHAVE
+           READ ARQ-IFC99
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "S" TO WS-DUPLICADO-SW
+           END-READ
+
+           IF WS-DUPLICADO-SW = "N"
+               MOVE ARQ-TXT-NOTIFICACAO TO ARQ-IFC01-NOTIFICACAO
+               READ ARQ-IFC01 KEY IS ARQ-IFC01-NOTIFICACAO
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "S" TO WS-DUPLICADO-SW
+               END-READ
+           END-IF
+           .
+
+       2300-INCLUIR-IFC01-IFS01.
+           ADD 1 TO WS-PROXIMO-CODIGO
+
+           MOVE WS-PROXIMO-CODIGO      TO ARQ-IFC01-CODIGO
+           MOVE ARQ-TXT-NOTIFICACAO    TO ARQ-IFC01-NOTIFICACAO
+           MOVE ARQ-TXT-DATA-INFRACAO  TO ARQ-IFC01-DATA-INFRACAO
+           MOVE ARQ-TXT-HORA-INFRACAO  TO ARQ-IFC01-HORA-INFRACAO
+           MOVE ARQ-TXT-CODIGO-TIPO    TO ARQ-IFC01-TIP01
+           MOVE ARQ-TXT-CID01          TO ARQ-IFC01-CID01
+           MOVE ARQ-TXT-VALOR          TO ARQ-IFC01-VALOR
+           MOVE "A"                    TO ARQ-IFC01-SITUACAO
+           MOVE FUNCTION CURRENT-DATE (1:8) TO ARQ-IFC01-DATA-LANCTO
+           MOVE "D"                    TO ARQ-IFC01-ORIGEM
+           MOVE ZERO                   TO ARQ-IFC01-MOT01
+           MOVE ZERO                   TO ARQ-IFC01-FOR15
+           MOVE ZERO                   TO ARQ-IFC01-EMP00
+           MOVE ZERO                   TO ARQ-IFC01-UNI15
+
+           MOVE ARQ-TXT-PLACA          TO ARQ-VEI01-PLACA
+           READ ARQ-VEI01 KEY IS ARQ-VEI01-PLACA
+               INVALID KEY
+                   MOVE ZERO TO ARQ-IFC01-VEI01
+               NOT INVALID KEY
+                   MOVE ARQ-VEI01-CODIGO TO ARQ-IFC01-VEI01
+                   MOVE ARQ-VEI01-EMP00  TO ARQ-IFC01-EMP00
+           END-READ
+
+           MOVE ARQ-TXT-CNH            TO ARQ-MOT01-CNH
+           READ ARQ-MOT01 KEY IS ARQ-MOT01-CNH
+               INVALID KEY
+                   MOVE ZERO TO ARQ-IFC01-MOT01
+               NOT INVALID KEY
+                   MOVE ARQ-MOT01-CODIGO TO ARQ-IFC01-MOT01
+           END-READ
+
+           WRITE ARQ-IFC01-REG
+
+           MOVE ARQ-IFC01-CODIGO       TO ARQ-IFS01-IFC01
+           MOVE ARQ-IFC01-MOT01        TO ARQ-IFS01-MOT01
+           MOVE ARQ-IFC01-DATA-LANCTO  TO ARQ-IFS01-DATA-NOTIFIC
+           MOVE "N"                    TO ARQ-IFS01-ASSINADA
+           MOVE ZERO                   TO ARQ-IFS01-DATA-ASSINAT
+           WRITE ARQ-IFS01-REG
+
+           MOVE ARQ-TXT-NOTIFICACAO    TO ARQ-IFC99-CHAVE
+           MOVE ARQ-IFC01-CODIGO       TO ARQ-IFC99-IFC01
+           MOVE ARQ-IFC01-DATA-LANCTO  TO ARQ-IFC99-DATA-RESERVA
+           WRITE ARQ-IFC99-REG
+           .
+
+       8000-FINALIZAR.
+           STRING "LIDOS="       WS-TOTAL-LIDOS
+                  " IMPORTADOS=" WS-TOTAL-IMPORTADOS
+                  " DUPLICADOS=" WS-TOTAL-DUPLICADOS
+                  DELIMITED BY SIZE INTO LOG-B010-REG
+           WRITE LOG-B010-REG
+
+           CLOSE arq-txt ARQ-IFC01 ARQ-IFS01 ARQ-IFC99
+                 ARQ-VEI01 ARQ-MOT01 LOG-B010
+           .
+      * Historico de alteracoes
+      *   06/03/2026 - equipe.ti - carga inicial de notificacoes do
+      *                DETRAN para ARQ-IFC01/ARQ-IFS01.
