@@ -0,0 +1,8 @@
+       FD  arq-for15
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-FOR15".
+       01  ARQ-FOR15-REG.
+               05 ARQ-FOR15-CODIGO         PIC 9(04).
+               05 ARQ-FOR15-NOME           PIC X(40).
+               05 ARQ-FOR15-CNPJ           PIC X(14).
+               05 ARQ-FOR15-EMAIL          PIC X(50).
