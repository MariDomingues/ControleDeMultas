@@ -0,0 +1,8 @@
+       FD  ARQ-VEI01
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-VEI01".
+       01  ARQ-VEI01-REG.
+               05 ARQ-VEI01-CODIGO         PIC 9(06).
+               05 ARQ-VEI01-PLACA          PIC X(08).
+               05 ARQ-VEI01-MODELO         PIC X(30).
+               05 ARQ-VEI01-EMP00          PIC 9(03).
