@@ -0,0 +1,10 @@
+       FD  ARQ-IFI01
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-IFI01".
+       01  ARQ-IFI01-REG.
+               05 ARQ-IFI01-CHAVE.
+                  10 ARQ-IFI01-IFC01       PIC 9(08).
+                  10 ARQ-IFI01-ITEM        PIC 9(03).
+               05 ARQ-IFI01-DESCRICAO      PIC X(60).
+               05 ARQ-IFI01-VALOR-ITEM     PIC 9(07)V9(02).
+               05 ARQ-IFI01-ANEXO-EVIDENCIA PIC X(80).
