@@ -0,0 +1,6 @@
+       FD  arq-prg
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-PRG".
+       01  ARQ-PRG-REG.
+               05 ARQ-PRG-CODIGO           PIC X(08).
+               05 ARQ-PRG-DESCRICAO        PIC X(40).
