@@ -0,0 +1,11 @@
+       FD  ARQ-CTL74
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-CTL74".
+       01  ARQ-CTL74-REG.
+               05 ARQ-CTL74-IFC01          PIC 9(08).
+               05 ARQ-CTL74-ETAPA          PIC 9(01).
+                  88 ARQ-CTL74-ETAPA-T3               VALUE 3.
+                  88 ARQ-CTL74-ETAPA-T4               VALUE 4.
+                  88 ARQ-CTL74-ETAPA-T5               VALUE 5.
+               05 ARQ-CTL74-ULTIMA-CHAVE   PIC 9(08).
+               05 ARQ-CTL74-STATUS         PIC X(01).
