@@ -0,0 +1,13 @@
+       FD  ARQ-TIP01
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-TIP01".
+       01  ARQ-TIP01-REG.
+               05 ARQ-TIP01-CODIGO         PIC 9(04).
+               05 ARQ-TIP01-DESCRICAO      PIC X(40).
+               05 ARQ-TIP01-VALOR-BASE     PIC 9(07)V9(02).
+               05 ARQ-TIP01-PONTOS-CNH     PIC 9(02).
+               05 ARQ-TIP01-GRAVIDADE      PIC 9(01).
+                  88 ARQ-TIP01-LEVE                    VALUE 1.
+                  88 ARQ-TIP01-MEDIA                   VALUE 2.
+                  88 ARQ-TIP01-GRAVE                   VALUE 3.
+                  88 ARQ-TIP01-GRAVISSIMA              VALUE 4.
