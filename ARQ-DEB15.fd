@@ -0,0 +1,12 @@
+       FD  ARQ-DEB15
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-DEB15".
+       01  ARQ-DEB15-REG.
+               05 ARQ-DEB15-IFC01          PIC 9(08).
+               05 ARQ-DEB15-FOR15          PIC 9(04).
+               05 ARQ-DEB15-MOT01          PIC 9(06).
+               05 ARQ-DEB15-DATA-EMISSAO   PIC 9(08).
+               05 ARQ-DEB15-VALOR          PIC 9(07)V9(02).
+               05 ARQ-DEB15-STATUS         PIC X(01).
+               05 ARQ-DEB15-NOME-MOTORISTA PIC X(40).
+               05 ARQ-DEB15-NOME-FORNECEDOR PIC X(40).
