@@ -0,0 +1,10 @@
+       FD  arq-par01
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-PAR01".
+       01  ARQ-PAR01-REG.
+               05 ARQ-PAR01-EMP00          PIC 9(03).
+               05 ARQ-PAR01-PONTOS-LIMITE  PIC 9(03).
+               05 ARQ-PAR01-DIAS-ALERTA-RECURSO PIC 9(03).
+               05 ARQ-PAR01-DIAS-CARENCIA  PIC 9(03).
+               05 ARQ-PAR01-DIAS-ESCALA-ASSIN PIC 9(03).
+               05 ARQ-PAR01-DIAS-PRAZO-NOMEACAO PIC 9(03).
