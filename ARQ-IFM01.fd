@@ -0,0 +1,11 @@
+       FD  ARQ-IFM01
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-IFM01".
+       01  ARQ-IFM01-REG.
+               05 ARQ-IFM01-CHAVE.
+                  10 ARQ-IFM01-IFC01       PIC 9(08).
+                  10 ARQ-IFM01-MOT01       PIC 9(06).
+               05 ARQ-IFM01-TIP01          PIC 9(04).
+               05 ARQ-IFM01-CONFIRMADA     PIC X(01).
+               05 ARQ-IFM01-DATA-CONFIRM   PIC 9(08).
+               05 ARQ-IFM01-PONTOS         PIC 9(03).
