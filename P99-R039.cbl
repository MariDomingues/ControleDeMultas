@@ -0,0 +1,272 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. P99-R039.
+       AUTHOR. equipe.ti.
+       DATE-WRITTEN. sexta-feira, 6 de marco de 2026.
+       REMARKS. Relatorio de ranking de motoristas por quantidade e
+           valor de infracoes dentro de um periodo informado, irmao
+           do P99-R035 (que ja cruza ARQ-MOT01/ARQ-VEI01/ARQ-PRO01),
+           com detalhamento (drill-down) das infracoes individuais por
+           tras do total de cada motorista - hoje isso so se consegue
+           exportando tudo e fazendo tabela dinamica em planilha.
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           COPY "ARQ-IFC01.sl".
+           COPY "ARQ-MOT01.sl".
+           SELECT REL-R039
+                  ASSIGN          TO         REL-R039-NOME
+                  ORGANIZATION               LINE SEQUENTIAL
+                  FILE STATUS                STAT-REL-R039.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+           COPY "ARQ-IFC01.fd".
+           COPY "ARQ-MOT01.fd".
+       FD  REL-R039
+           LABEL RECORD STANDARD.
+       01  REL-R039-LINHA                  PIC X(132).
+
+       WORKING-STORAGE             SECTION.
+       01  STAT-ARQ-IFC01                  PIC X(02).
+       01  STAT-ARQ-MOT01                  PIC X(02).
+       01  STAT-REL-R039                   PIC X(02).
+       01  REL-R039-NOME                   PIC X(40)
+               VALUE "REL-R039.TXT".
+
+       01  WS-FIM-IFC01                    PIC X(01)   VALUE "N".
+           88 FIM-IFC01                                VALUE "S".
+       01  WS-ACHOU-SW                     PIC X(01).
+           88 WS-ACHOU                                 VALUE "S".
+       01  WS-TROCOU-SW                    PIC X(01).
+           88 WS-TROCOU                                VALUE "S".
+
+       01  WS-QTD-MOTORISTAS               PIC 9(05)   VALUE ZERO.
+       01  WS-TAB-CHEIA-SW                 PIC X(01)   VALUE "N".
+           88 WS-TAB-CHEIA                              VALUE "S".
+       01  WS-TABELA-MOTORISTAS.
+           05 WS-TAB-ITEM OCCURS 500 TIMES
+                   INDEXED BY WS-TAB-IDX, WS-TAB-IDX2.
+              10 WS-TAB-MOT01             PIC 9(06).
+              10 WS-TAB-QTD               PIC 9(05).
+              10 WS-TAB-VALOR             PIC 9(09)V9(02).
+
+       01  WS-TAB-AUX-MOT01                PIC 9(06).
+       01  WS-TAB-AUX-QTD                  PIC 9(05).
+       01  WS-TAB-AUX-VALOR                PIC 9(09)V9(02).
+
+       01  WS-CODIGO-EDIT                  PIC ZZZZZZZ9.
+       01  WS-QTD-EDIT                     PIC ZZZZ9.
+       01  WS-VALOR-EDIT                   PIC ZZZ.ZZZ.ZZZ,99.
+       01  WS-POSICAO-EDIT                 PIC ZZ9.
+
+       LINKAGE                     SECTION.
+       01  LNK-R039-DATA-INI               PIC 9(08).
+       01  LNK-R039-DATA-FIM               PIC 9(08).
+
+       PROCEDURE DIVISION USING LNK-R039-DATA-INI, LNK-R039-DATA-FIM.
+
+       0000-MAINLINE.
+           PERFORM 1000-ABRIR-ARQUIVOS
+           PERFORM 2000-APURAR-TOTAIS
+           PERFORM 3000-ORDENAR-TABELA
+           PERFORM 4000-IMPRIMIR-RANKING
+           PERFORM 9000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-IFC01
+           OPEN INPUT ARQ-MOT01
+           OPEN OUTPUT REL-R039
+
+           MOVE SPACES TO REL-R039-LINHA
+           STRING "RANKING DE MOTORISTAS POR INFRACOES - PERIODO "
+                  LNK-R039-DATA-INI " A " LNK-R039-DATA-FIM
+               DELIMITED BY SIZE INTO REL-R039-LINHA
+           WRITE REL-R039-LINHA
+           MOVE SPACES TO REL-R039-LINHA
+           WRITE REL-R039-LINHA
+           .
+
+       2000-APURAR-TOTAIS.
+           PERFORM 2100-LER-IFC01
+           PERFORM 2200-PROCESSAR-IFC01 UNTIL FIM-IFC01
+           .
+
+       2100-LER-IFC01.
+           READ ARQ-IFC01 NEXT RECORD
+               AT END
+                   SET FIM-IFC01 TO TRUE
+           END-READ
+           .
+
+       2200-PROCESSAR-IFC01.
+           IF ARQ-IFC01-MOT01 NOT = ZERO
+               AND ARQ-IFC01-DATA-INFRACAO NOT < LNK-R039-DATA-INI
+               AND ARQ-IFC01-DATA-INFRACAO NOT > LNK-R039-DATA-FIM
+               PERFORM 2300-ACUMULAR-MOTORISTA
+           END-IF
+
+           PERFORM 2100-LER-IFC01
+           .
+
+       2300-ACUMULAR-MOTORISTA.
+           MOVE "N" TO WS-ACHOU-SW
+           MOVE 1   TO WS-TAB-IDX
+
+           PERFORM 2310-PROCURAR-MOTORISTA
+               UNTIL WS-ACHOU OR WS-TAB-IDX > WS-QTD-MOTORISTAS
+
+           IF NOT WS-ACHOU
+               PERFORM 2320-INCLUIR-MOTORISTA
+           END-IF
+           .
+
+       2310-PROCURAR-MOTORISTA.
+           IF WS-TAB-MOT01 (WS-TAB-IDX) = ARQ-IFC01-MOT01
+               SET WS-ACHOU TO TRUE
+               ADD 1                TO WS-TAB-QTD   (WS-TAB-IDX)
+               ADD ARQ-IFC01-VALOR  TO WS-TAB-VALOR (WS-TAB-IDX)
+           ELSE
+               SET WS-TAB-IDX UP BY 1
+           END-IF
+           .
+
+       2320-INCLUIR-MOTORISTA.
+           IF WS-QTD-MOTORISTAS >= 500
+               SET WS-TAB-CHEIA TO TRUE
+           ELSE
+               ADD 1 TO WS-QTD-MOTORISTAS
+               SET WS-TAB-IDX TO WS-QTD-MOTORISTAS
+               MOVE ARQ-IFC01-MOT01  TO WS-TAB-MOT01  (WS-TAB-IDX)
+               MOVE 1                TO WS-TAB-QTD    (WS-TAB-IDX)
+               MOVE ARQ-IFC01-VALOR  TO WS-TAB-VALOR  (WS-TAB-IDX)
+           END-IF
+           .
+
+       3000-ORDENAR-TABELA.
+      *    classificacao por bolha (volume de motoristas e pequeno),
+      *    decrescente por valor total de infracoes.
+           IF WS-QTD-MOTORISTAS > 1
+               MOVE "S" TO WS-TROCOU-SW
+               PERFORM 3100-PASSO-ORDENACAO UNTIL WS-TROCOU-SW = "N"
+           END-IF
+           .
+
+       3100-PASSO-ORDENACAO.
+           MOVE "N" TO WS-TROCOU-SW
+           MOVE 1   TO WS-TAB-IDX
+           PERFORM 3200-COMPARAR-PAR
+               UNTIL WS-TAB-IDX >= WS-QTD-MOTORISTAS
+           .
+
+       3200-COMPARAR-PAR.
+           SET WS-TAB-IDX2 TO WS-TAB-IDX
+           SET WS-TAB-IDX2 UP BY 1
+           IF WS-TAB-VALOR (WS-TAB-IDX) < WS-TAB-VALOR (WS-TAB-IDX2)
+               PERFORM 3300-TROCAR-POSICOES
+               MOVE "S" TO WS-TROCOU-SW
+           END-IF
+           SET WS-TAB-IDX UP BY 1
+           .
+
+       3300-TROCAR-POSICOES.
+           MOVE WS-TAB-MOT01  (WS-TAB-IDX)  TO WS-TAB-AUX-MOT01
+           MOVE WS-TAB-QTD    (WS-TAB-IDX)  TO WS-TAB-AUX-QTD
+           MOVE WS-TAB-VALOR  (WS-TAB-IDX)  TO WS-TAB-AUX-VALOR
+
+           MOVE WS-TAB-MOT01 (WS-TAB-IDX2) TO WS-TAB-MOT01 (WS-TAB-IDX)
+           MOVE WS-TAB-QTD   (WS-TAB-IDX2) TO WS-TAB-QTD   (WS-TAB-IDX)
+           MOVE WS-TAB-VALOR (WS-TAB-IDX2) TO WS-TAB-VALOR (WS-TAB-IDX)
+
+           MOVE WS-TAB-AUX-MOT01 TO WS-TAB-MOT01 (WS-TAB-IDX2)
+           MOVE WS-TAB-AUX-QTD   TO WS-TAB-QTD   (WS-TAB-IDX2)
+           MOVE WS-TAB-AUX-VALOR TO WS-TAB-VALOR (WS-TAB-IDX2)
+           .
+
+       4000-IMPRIMIR-RANKING.
+           SET WS-TAB-IDX TO 1
+           PERFORM 4100-IMPRIMIR-MOTORISTA
+               UNTIL WS-TAB-IDX > WS-QTD-MOTORISTAS
+
+           IF WS-TAB-CHEIA
+               MOVE SPACES TO REL-R039-LINHA
+               STRING "ATENCAO: LIMITE DE 500 MOTORISTAS DA TABELA "
+                      "FOI ATINGIDO - RANKING PARCIAL"
+                   DELIMITED BY SIZE INTO REL-R039-LINHA
+               WRITE REL-R039-LINHA
+           END-IF
+           .
+
+       4100-IMPRIMIR-MOTORISTA.
+           MOVE WS-TAB-IDX             TO WS-POSICAO-EDIT
+           MOVE WS-TAB-QTD  (WS-TAB-IDX) TO WS-QTD-EDIT
+           MOVE WS-TAB-VALOR (WS-TAB-IDX) TO WS-VALOR-EDIT
+
+           MOVE SPACES TO REL-R039-LINHA
+           MOVE WS-TAB-MOT01 (WS-TAB-IDX) TO ARQ-MOT01-CODIGO
+           READ ARQ-MOT01
+               INVALID KEY
+                   STRING WS-POSICAO-EDIT "o MOTORISTA "
+                          WS-TAB-MOT01 (WS-TAB-IDX)
+                          " QTD " WS-QTD-EDIT " VALOR " WS-VALOR-EDIT
+                       DELIMITED BY SIZE INTO REL-R039-LINHA
+               NOT INVALID KEY
+                   STRING WS-POSICAO-EDIT "o " ARQ-MOT01-NOME
+                          " QTD " WS-QTD-EDIT " VALOR " WS-VALOR-EDIT
+                       DELIMITED BY SIZE INTO REL-R039-LINHA
+           END-READ
+           WRITE REL-R039-LINHA
+
+           PERFORM 4200-DETALHAR-INFRACOES
+
+           SET WS-TAB-IDX UP BY 1
+           .
+
+       4200-DETALHAR-INFRACOES.
+           MOVE "N" TO WS-FIM-IFC01
+           MOVE WS-TAB-MOT01 (WS-TAB-IDX) TO ARQ-IFC01-MOT01
+           START ARQ-IFC01 KEY IS NOT LESS THAN ARQ-IFC01-MOT01
+               INVALID KEY
+                   SET FIM-IFC01 TO TRUE
+               NOT INVALID KEY
+                   PERFORM 4210-LER-PROX-IFC01
+           END-START
+
+           PERFORM 4220-IMPRIMIR-SE-DO-MOTORISTA UNTIL FIM-IFC01
+           .
+
+       4210-LER-PROX-IFC01.
+           READ ARQ-IFC01 NEXT RECORD
+               AT END
+                   SET FIM-IFC01 TO TRUE
+           END-READ
+           .
+
+       4220-IMPRIMIR-SE-DO-MOTORISTA.
+           IF ARQ-IFC01-MOT01 NOT = WS-TAB-MOT01 (WS-TAB-IDX)
+               SET FIM-IFC01 TO TRUE
+           ELSE
+               IF ARQ-IFC01-DATA-INFRACAO NOT < LNK-R039-DATA-INI
+                   AND ARQ-IFC01-DATA-INFRACAO NOT > LNK-R039-DATA-FIM
+                   MOVE ARQ-IFC01-CODIGO TO WS-CODIGO-EDIT
+                   MOVE SPACES TO REL-R039-LINHA
+                   STRING "      INFRACAO " WS-CODIGO-EDIT
+                          " DATA " ARQ-IFC01-DATA-INFRACAO
+                          " VALOR " ARQ-IFC01-VALOR
+                       DELIMITED BY SIZE INTO REL-R039-LINHA
+                   WRITE REL-R039-LINHA
+               END-IF
+               PERFORM 4210-LER-PROX-IFC01
+           END-IF
+           .
+
+       9000-FECHAR-ARQUIVOS.
+           CLOSE ARQ-IFC01 ARQ-MOT01 REL-R039
+           .
+      * Historico de alteracoes
+      *   06/03/2026 - equipe.ti - relatorio novo de ranking de piores
+      *                motoristas por periodo, com drill-down das
+      *                infracoes de cada um.
