@@ -0,0 +1,170 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. P01-B011.
+       AUTHOR. equipe.ti.
+       DATE-WRITTEN. sexta-feira, 6 de marco de 2026.
+       REMARKS. Rotina batch de cobranca de repasse (chargeback) para
+           terceiros cadastrados em arq-for15: varre ARQ-IFC01 a
+           procura de infracoes ja confirmadas cujo FOR15 esteja
+           preenchido (motorista terceirizado) e ainda nao tenham nota
+           de debito gerada em ARQ-DEB15, gerando uma nota de debito
+           por infracao para substituir o envio manual de e-mail ao
+           fornecedor e o controle do ressarcimento em planilha.
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           COPY "ARQ-IFC01.sl".
+           COPY "arq-for15.sl".
+           COPY "ARQ-MOT01.sl".
+           COPY "ARQ-DEB15.sl".
+           SELECT LOG-B011
+                  ASSIGN          TO         LOG-B011-NOME
+                  ORGANIZATION               LINE SEQUENTIAL
+                  FILE STATUS                STAT-LOG-B011.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+           COPY "ARQ-IFC01.fd".
+           COPY "arq-for15.fd".
+           COPY "ARQ-MOT01.fd".
+           COPY "ARQ-DEB15.fd".
+       FD  LOG-B011
+           LABEL RECORD STANDARD.
+       01  LOG-B011-REG                    PIC X(100).
+
+       WORKING-STORAGE             SECTION.
+       01  STAT-ARQ-IFC01                  PIC X(02).
+       01  STAT-ARQ-FOR15                  PIC X(02).
+       01  STAT-ARQ-MOT01                  PIC X(02).
+       01  STAT-ARQ-DEB15                  PIC X(02).
+       01  STAT-LOG-B011                   PIC X(02).
+       01  LOG-B011-NOME                   PIC X(40)
+               VALUE "LOG-B011.TXT".
+
+       01  WS-FIM-IFC01                    PIC X(01)   VALUE "N".
+           88 FIM-IFC01                                VALUE "S".
+       01  WS-JA-GERADA-SW                 PIC X(01).
+           88 WS-JA-GERADA                             VALUE "S".
+       01  WS-TOT-LIDAS                    PIC 9(05)   VALUE ZERO.
+       01  WS-TOT-GERADAS                  PIC 9(05)   VALUE ZERO.
+       01  WS-TOT-IGNORADAS                PIC 9(05)   VALUE ZERO.
+       01  WS-CODIGO-EDIT                  PIC ZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-ABRIR-ARQUIVOS
+           PERFORM 2000-LER-IFC01
+           PERFORM 3000-PROCESSAR-IFC01 UNTIL FIM-IFC01
+           PERFORM 8000-FINALIZAR
+           GOBACK
+           .
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-IFC01
+           OPEN INPUT arq-for15
+           OPEN INPUT ARQ-MOT01
+           OPEN I-O   ARQ-DEB15
+           OPEN OUTPUT LOG-B011
+           .
+
+       2000-LER-IFC01.
+           READ ARQ-IFC01 NEXT RECORD
+               AT END
+                   SET FIM-IFC01 TO TRUE
+           END-READ
+           .
+
+       3000-PROCESSAR-IFC01.
+           ADD 1 TO WS-TOT-LIDAS
+
+           IF ARQ-IFC01-FOR15 = ZERO OR ARQ-IFC01-SITUACAO NOT = "C"
+               ADD 1 TO WS-TOT-IGNORADAS
+           ELSE
+               PERFORM 3100-VERIFICAR-DEBITO-EXISTENTE
+               IF NOT WS-JA-GERADA
+                   PERFORM 3200-GERAR-DEBITO
+               ELSE
+                   ADD 1 TO WS-TOT-IGNORADAS
+               END-IF
+           END-IF
+
+           PERFORM 2000-LER-IFC01
+           .
+
+       3100-VERIFICAR-DEBITO-EXISTENTE.
+           MOVE "N" TO WS-JA-GERADA-SW
+           MOVE ARQ-IFC01-CODIGO TO ARQ-DEB15-IFC01
+           READ ARQ-DEB15
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-JA-GERADA TO TRUE
+           END-READ
+           .
+
+       3200-GERAR-DEBITO.
+           MOVE ARQ-IFC01-CODIGO       TO ARQ-DEB15-IFC01
+           MOVE ARQ-IFC01-FOR15        TO ARQ-DEB15-FOR15
+           MOVE ARQ-IFC01-MOT01        TO ARQ-DEB15-MOT01
+           MOVE FUNCTION CURRENT-DATE (1:8)
+                                       TO ARQ-DEB15-DATA-EMISSAO
+           MOVE ARQ-IFC01-VALOR        TO ARQ-DEB15-VALOR
+           MOVE "A"                    TO ARQ-DEB15-STATUS
+           PERFORM 3250-OBTER-NOME-MOTORISTA
+           PERFORM 3260-OBTER-NOME-FORNECEDOR
+
+           WRITE ARQ-DEB15-REG
+               INVALID KEY
+                   ADD 1 TO WS-TOT-IGNORADAS
+               NOT INVALID KEY
+                   ADD 1 TO WS-TOT-GERADAS
+                   PERFORM 3300-REGISTRAR-LOG
+           END-WRITE
+           .
+
+       3250-OBTER-NOME-MOTORISTA.
+           MOVE SPACES TO ARQ-DEB15-NOME-MOTORISTA
+           MOVE ARQ-IFC01-MOT01 TO ARQ-MOT01-CODIGO
+           READ ARQ-MOT01
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE ARQ-MOT01-NOME TO ARQ-DEB15-NOME-MOTORISTA
+           END-READ
+           .
+
+       3260-OBTER-NOME-FORNECEDOR.
+           MOVE SPACES TO ARQ-DEB15-NOME-FORNECEDOR
+           MOVE ARQ-IFC01-FOR15 TO ARQ-FOR15-CODIGO
+           READ arq-for15
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE ARQ-FOR15-NOME TO ARQ-DEB15-NOME-FORNECEDOR
+           END-READ
+           .
+
+       3300-REGISTRAR-LOG.
+           MOVE ARQ-IFC01-CODIGO TO WS-CODIGO-EDIT
+           MOVE SPACES TO LOG-B011-REG
+           STRING "NOTA DE DEBITO GERADA - INFRACAO " WS-CODIGO-EDIT
+                  " FORNECEDOR " ARQ-DEB15-NOME-FORNECEDOR
+               DELIMITED BY SIZE INTO LOG-B011-REG
+           WRITE LOG-B011-REG
+           .
+
+       8000-FINALIZAR.
+           MOVE SPACES TO LOG-B011-REG
+           STRING "LIDAS: "     WS-TOT-LIDAS
+                  " GERADAS: "  WS-TOT-GERADAS
+                  " IGNORADAS: " WS-TOT-IGNORADAS
+               DELIMITED BY SIZE INTO LOG-B011-REG
+           WRITE LOG-B011-REG
+
+           CLOSE ARQ-IFC01 arq-for15 ARQ-MOT01 ARQ-DEB15 LOG-B011
+           .
+      * Historico de alteracoes
+      *   06/03/2026 - equipe.ti - rotina nova de geracao de nota de
+      *                debito (chargeback) para terceiros em arq-for15.
