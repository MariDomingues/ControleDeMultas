@@ -0,0 +1,152 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. P99-R043.
+       AUTHOR. equipe.ti.
+       DATE-WRITTEN. sexta-feira, 6 de marco de 2026.
+       REMARKS. Relatorio de envelhecimento das infracoes ainda sem
+           motorista vinculado (ARQ-IFC01-MOT01 zerado), contado a
+           partir da data de lancamento, escalando as que passam do
+           prazo legal configurado em arq-par01 para indicar o
+           condutor, antes que a multa seja automaticamente transferida
+           para a empresa.
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           COPY "ARQ-IFC01.sl".
+           COPY "arq-par01.sl".
+           SELECT REL-R043
+                  ASSIGN          TO         REL-R043-NOME
+                  ORGANIZATION               LINE SEQUENTIAL
+                  FILE STATUS                STAT-REL-R043.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+           COPY "ARQ-IFC01.fd".
+           COPY "arq-par01.fd".
+       FD  REL-R043
+           LABEL RECORD STANDARD.
+       01  REL-R043-LINHA                  PIC X(132).
+
+       WORKING-STORAGE             SECTION.
+       01  STAT-ARQ-IFC01                  PIC X(02).
+       01  STAT-ARQ-PAR01                  PIC X(02).
+       01  STAT-REL-R043                   PIC X(02).
+       01  REL-R043-NOME                   PIC X(40)
+               VALUE "REL-R043.TXT".
+
+       01  WS-FIM-IFC01                    PIC X(01)   VALUE "N".
+           88 FIM-IFC01                                VALUE "S".
+       01  WS-DATA-HOJE                    PIC 9(08)   VALUE ZERO.
+       01  WS-DIAS-PRAZO                   PIC 9(03)   VALUE ZERO.
+       01  WS-DIAS-SEM-MOTORISTA           PIC S9(08)  VALUE ZERO.
+       01  WS-TOT-SEM-MOTORISTA            PIC 9(05)   VALUE ZERO.
+       01  WS-TOT-ESCALADAS                PIC 9(05)   VALUE ZERO.
+
+       01  WS-CODIGO-EDIT                  PIC ZZZZZZZ9.
+       01  WS-DIAS-EDIT                    PIC ZZZ9.
+       01  WS-CONTADOR-EDIT                PIC ZZZZ9.
+
+       LINKAGE                     SECTION.
+       01  LNK-PADRAO                      PIC X(01).
+
+       PROCEDURE DIVISION USING LNK-PADRAO.
+
+       0000-MAINLINE.
+           PERFORM 1000-ABRIR-ARQUIVOS
+           PERFORM 2000-LER-IFC01
+           PERFORM 3000-PROCESSAR-IFC01 UNTIL FIM-IFC01
+           PERFORM 8000-FINALIZAR
+           GOBACK
+           .
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-IFC01
+           OPEN INPUT arq-par01
+           OPEN OUTPUT REL-R043
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATA-HOJE
+
+           MOVE SPACES TO REL-R043-LINHA
+           STRING "INFRACOES SEM MOTORISTA - ENVELHECIMENTO"
+               DELIMITED BY SIZE INTO REL-R043-LINHA
+           WRITE REL-R043-LINHA
+           MOVE SPACES TO REL-R043-LINHA
+           WRITE REL-R043-LINHA
+           .
+
+       2000-LER-IFC01.
+           READ ARQ-IFC01 NEXT RECORD
+               AT END
+                   SET FIM-IFC01 TO TRUE
+           END-READ
+           .
+
+       3000-PROCESSAR-IFC01.
+           IF ARQ-IFC01-MOT01 = ZERO
+               PERFORM 3100-PROCESSAR-SEM-MOTORISTA
+           END-IF
+
+           PERFORM 2000-LER-IFC01
+           .
+
+       3100-PROCESSAR-SEM-MOTORISTA.
+           ADD 1 TO WS-TOT-SEM-MOTORISTA
+      *    FUNCTION INTEGER-OF-DATE, dentro do P01-S164, evita o erro
+      *    de contagem quando o lancamento e hoje caem em
+      *    meses/anos diferentes.
+           CALL "P01-S164" USING ARQ-IFC01-DATA-LANCTO,
+                   WS-DATA-HOJE, WS-DIAS-SEM-MOTORISTA
+
+           PERFORM 3200-OBTER-PRAZO-NOMEACAO
+
+           MOVE ARQ-IFC01-CODIGO         TO WS-CODIGO-EDIT
+           MOVE WS-DIAS-SEM-MOTORISTA    TO WS-DIAS-EDIT
+
+           MOVE SPACES TO REL-R043-LINHA
+           IF WS-DIAS-SEM-MOTORISTA > WS-DIAS-PRAZO
+               ADD 1 TO WS-TOT-ESCALADAS
+               STRING "*** ESCALADA *** INFRACAO " WS-CODIGO-EDIT
+                      " SEM MOTORISTA HA " WS-DIAS-EDIT " DIAS"
+                   DELIMITED BY SIZE INTO REL-R043-LINHA
+           ELSE
+               STRING "    PENDENTE     INFRACAO " WS-CODIGO-EDIT
+                      " SEM MOTORISTA HA " WS-DIAS-EDIT " DIAS"
+                   DELIMITED BY SIZE INTO REL-R043-LINHA
+           END-IF
+           WRITE REL-R043-LINHA
+           .
+
+       3200-OBTER-PRAZO-NOMEACAO.
+      *    prazo legal configuravel por empresa para indicar o
+      *    condutor; sem cadastro em arq-par01, nada e escalado.
+           MOVE ZERO TO WS-DIAS-PRAZO
+           MOVE ARQ-IFC01-EMP00 TO ARQ-PAR01-EMP00
+           READ arq-par01
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE ARQ-PAR01-DIAS-PRAZO-NOMEACAO TO WS-DIAS-PRAZO
+           END-READ
+           .
+
+       8000-FINALIZAR.
+           MOVE SPACES TO REL-R043-LINHA
+           WRITE REL-R043-LINHA
+           MOVE WS-TOT-SEM-MOTORISTA TO WS-CONTADOR-EDIT
+           MOVE SPACES TO REL-R043-LINHA
+           STRING "TOTAL DE INFRACOES SEM MOTORISTA: " WS-CONTADOR-EDIT
+               DELIMITED BY SIZE INTO REL-R043-LINHA
+           WRITE REL-R043-LINHA
+           MOVE WS-TOT-ESCALADAS TO WS-CONTADOR-EDIT
+           MOVE SPACES TO REL-R043-LINHA
+           STRING "TOTAL DE INFRACOES ESCALADAS:     " WS-CONTADOR-EDIT
+               DELIMITED BY SIZE INTO REL-R043-LINHA
+           WRITE REL-R043-LINHA
+
+           CLOSE ARQ-IFC01 arq-par01 REL-R043
+           .
+      * Historico de alteracoes
+      *   06/03/2026 - equipe.ti - relatorio novo de envelhecimento e
+      *                escalonamento de infracoes sem motorista
+      *                vinculado.
