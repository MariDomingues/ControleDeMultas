@@ -0,0 +1,10 @@
+       FD  ARQ-EML09
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-EML09".
+       01  ARQ-EML09-REG.
+               05 ARQ-EML09-SEQ            PIC 9(08).
+               05 ARQ-EML09-DESTINATARIOS  PIC X(100).
+               05 ARQ-EML09-ASSUNTO        PIC X(60).
+               05 ARQ-EML09-ANEXO          PIC X(80).
+               05 ARQ-EML09-DATA-GERACAO   PIC 9(08).
+               05 ARQ-EML09-STATUS         PIC X(01).
