@@ -0,0 +1,10 @@
+       FD  ARQ-LOG23
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-LOG23".
+       01  ARQ-LOG23-REG.
+               05 ARQ-LOG23-CHAVE.
+                  10 ARQ-LOG23-SEQ         PIC 9(08).
+                  10 ARQ-LOG23-ITEM        PIC 9(03).
+               05 ARQ-LOG23-CAMPO          PIC X(30).
+               05 ARQ-LOG23-VALOR-ANT      PIC X(40).
+               05 ARQ-LOG23-VALOR-NOVO     PIC X(40).
