@@ -0,0 +1,199 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. P01-B012.
+       AUTHOR. equipe.ti.
+       DATE-WRITTEN. sexta-feira, 6 de marco de 2026.
+       REMARKS. Rotina batch noturna que varre ARQ-IFR01 a procura de
+           recursos (apelacoes) com prazo vencendo dentro dos proximos
+           N dias, configurados por empresa em arq-par01. O progresso
+           e gravado em ARQ-CTL07 a cada registro processado, de modo
+           que, se a janela noturna for interrompida, a proxima
+           execucao retoma a partir do ultimo registro confirmado em
+           vez de reprocessar o arquivo inteiro.
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           COPY "ARQ-IFR01.sl".
+           COPY "ARQ-IFC01.sl".
+           COPY "arq-par01.sl".
+           COPY "ARQ-CTL07.sl".
+           SELECT LOG-B012
+                  ASSIGN          TO         LOG-B012-NOME
+                  ORGANIZATION               LINE SEQUENTIAL
+                  FILE STATUS                STAT-LOG-B012.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+           COPY "ARQ-IFR01.fd".
+           COPY "ARQ-IFC01.fd".
+           COPY "arq-par01.fd".
+           COPY "ARQ-CTL07.fd".
+       FD  LOG-B012
+           LABEL RECORD STANDARD.
+       01  LOG-B012-REG                    PIC X(100).
+
+       WORKING-STORAGE             SECTION.
+       01  STAT-ARQ-IFR01                  PIC X(02).
+       01  STAT-ARQ-IFC01                  PIC X(02).
+       01  STAT-ARQ-PAR01                  PIC X(02).
+       01  STAT-ARQ-CTL07                  PIC X(02).
+       01  STAT-LOG-B012                   PIC X(02).
+       01  LOG-B012-NOME                   PIC X(40)
+               VALUE "LOG-B012.TXT".
+
+       01  WS-NOME-JOB                     PIC X(08)  VALUE "P01B012".
+       01  WS-FIM-IFR01                    PIC X(01)  VALUE "N".
+           88 FIM-IFR01                               VALUE "S".
+       01  WS-DATA-HOJE                    PIC 9(08).
+       01  WS-DIAS-ALERTA                  PIC 9(03)  VALUE 15.
+       01  WS-DIAS-RESTANTES               PIC S9(08) VALUE ZERO.
+       01  WS-RETOMAR-SW                   PIC X(01)  VALUE "N".
+           88 WS-RETOMAR                              VALUE "S".
+       01  WS-CODIGO-EDIT                  PIC ZZZZZZZ9.
+       01  WS-TOT-LIDOS                    PIC 9(05)  VALUE ZERO.
+       01  WS-TOT-ALERTAS                  PIC 9(05)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-ABRIR-ARQUIVOS
+           PERFORM 1100-OBTER-CHECKPOINT
+           PERFORM 1200-POSICIONAR-IFR01
+           PERFORM 2000-PROCESSAR-IFR01 UNTIL FIM-IFR01
+           PERFORM 8000-FINALIZAR
+           GOBACK
+           .
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-IFR01
+           OPEN INPUT ARQ-IFC01
+           OPEN INPUT arq-par01
+           OPEN I-O   ARQ-CTL07
+           OPEN OUTPUT LOG-B012
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATA-HOJE
+           .
+
+       1100-OBTER-CHECKPOINT.
+           MOVE WS-NOME-JOB TO ARQ-CTL07-JOB
+           READ ARQ-CTL07
+               INVALID KEY
+                   MOVE WS-NOME-JOB TO ARQ-CTL07-JOB
+                   MOVE ZERO        TO ARQ-CTL07-ULTIMA-CHAVE
+                   MOVE WS-DATA-HOJE TO ARQ-CTL07-DATA-EXECUCAO
+                   MOVE "A"         TO ARQ-CTL07-STATUS
+                   WRITE ARQ-CTL07-REG
+               NOT INVALID KEY
+                   IF ARQ-CTL07-STATUS = "A"
+                       SET WS-RETOMAR TO TRUE
+                   ELSE
+                       MOVE ZERO TO ARQ-CTL07-ULTIMA-CHAVE
+                       MOVE "A"  TO ARQ-CTL07-STATUS
+                   END-IF
+                   MOVE WS-DATA-HOJE TO ARQ-CTL07-DATA-EXECUCAO
+                   REWRITE ARQ-CTL07-REG
+           END-READ
+           .
+
+       1200-POSICIONAR-IFR01.
+           IF WS-RETOMAR
+               MOVE SPACES TO LOG-B012-REG
+               MOVE ARQ-CTL07-ULTIMA-CHAVE TO WS-CODIGO-EDIT
+               STRING "RETOMANDO APOS INFRACAO " WS-CODIGO-EDIT
+                   DELIMITED BY SIZE INTO LOG-B012-REG
+               WRITE LOG-B012-REG
+               MOVE ARQ-CTL07-ULTIMA-CHAVE TO ARQ-IFR01-IFC01
+               START ARQ-IFR01 KEY IS GREATER THAN ARQ-IFR01-IFC01
+                   INVALID KEY
+                       SET FIM-IFR01 TO TRUE
+                   NOT INVALID KEY
+                       PERFORM 2100-LER-IFR01
+               END-START
+           ELSE
+               START ARQ-IFR01 KEY IS NOT LESS THAN ARQ-IFR01-IFC01
+                   INVALID KEY
+                       SET FIM-IFR01 TO TRUE
+                   NOT INVALID KEY
+                       PERFORM 2100-LER-IFR01
+               END-START
+           END-IF
+           .
+
+       2000-PROCESSAR-IFR01.
+           ADD 1 TO WS-TOT-LIDOS
+
+           IF ARQ-IFR01-STATUS = "A"
+               PERFORM 2200-OBTER-DIAS-ALERTA
+      *        FUNCTION INTEGER-OF-DATE, dentro do P01-S164, evita o
+      *        erro de contagem quando hoje e o prazo caem em
+      *        meses/anos diferentes.
+               CALL "P01-S164" USING WS-DATA-HOJE,
+                       ARQ-IFR01-DATA-PRAZO, WS-DIAS-RESTANTES
+               IF WS-DIAS-RESTANTES <= WS-DIAS-ALERTA
+                   PERFORM 2300-IMPRIMIR-ALERTA
+               END-IF
+           END-IF
+
+           PERFORM 2400-GRAVAR-CHECKPOINT
+           PERFORM 2100-LER-IFR01
+           .
+
+       2100-LER-IFR01.
+           READ ARQ-IFR01 NEXT RECORD
+               AT END
+                   SET FIM-IFR01 TO TRUE
+           END-READ
+           .
+
+       2200-OBTER-DIAS-ALERTA.
+           MOVE 15 TO WS-DIAS-ALERTA
+           MOVE ARQ-IFR01-IFC01 TO ARQ-IFC01-CODIGO
+           READ ARQ-IFC01
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE ARQ-IFC01-EMP00 TO ARQ-PAR01-EMP00
+                   READ arq-par01
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           IF ARQ-PAR01-DIAS-ALERTA-RECURSO > ZERO
+                               MOVE ARQ-PAR01-DIAS-ALERTA-RECURSO
+                                 TO WS-DIAS-ALERTA
+                           END-IF
+                   END-READ
+           END-READ
+           .
+
+       2300-IMPRIMIR-ALERTA.
+           ADD 1 TO WS-TOT-ALERTAS
+           MOVE ARQ-IFR01-IFC01 TO WS-CODIGO-EDIT
+           MOVE SPACES TO LOG-B012-REG
+           STRING "RECURSO EM RISCO - INFRACAO " WS-CODIGO-EDIT
+                  " PRAZO " ARQ-IFR01-DATA-PRAZO
+                  " FALTAM " WS-DIAS-RESTANTES " DIAS"
+               DELIMITED BY SIZE INTO LOG-B012-REG
+           WRITE LOG-B012-REG
+           .
+
+       2400-GRAVAR-CHECKPOINT.
+           MOVE ARQ-IFR01-IFC01 TO ARQ-CTL07-ULTIMA-CHAVE
+           REWRITE ARQ-CTL07-REG
+           .
+
+       8000-FINALIZAR.
+           MOVE "C" TO ARQ-CTL07-STATUS
+           MOVE ZERO TO ARQ-CTL07-ULTIMA-CHAVE
+           REWRITE ARQ-CTL07-REG
+
+           MOVE SPACES TO LOG-B012-REG
+           STRING "LIDOS: " WS-TOT-LIDOS " ALERTAS: " WS-TOT-ALERTAS
+               DELIMITED BY SIZE INTO LOG-B012-REG
+           WRITE LOG-B012-REG
+
+           CLOSE ARQ-IFR01 ARQ-IFC01 arq-par01 ARQ-CTL07 LOG-B012
+           .
+      * Historico de alteracoes
+      *   06/03/2026 - equipe.ti - rotina nova de alerta de prazo de
+      *                recurso com checkpoint/restart via ARQ-CTL07.
