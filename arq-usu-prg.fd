@@ -0,0 +1,8 @@
+       FD  arq-usu-prg
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-USU-PRG".
+       01  ARQ-USU-PRG-REG.
+               05 ARQ-USU-PRG-CHAVE.
+                  10 ARQ-USU-PRG-USUARIO   PIC 9(04).
+                  10 ARQ-USU-PRG-PROGRAMA  PIC X(08).
+               05 ARQ-USU-PRG-ACESSO       PIC X(01).
