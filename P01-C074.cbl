@@ -45,6 +45,8 @@
        COPY "ARQ-IFR01.sl".
        COPY "ARQ-BAI09.sl".
        COPY "ARQ-PAG09.sl".
+       COPY "ARQ-RAT04.sl".
+       COPY "ARQ-CTL74.sl".
       * print sl
        SELECT PRINTF
               ASSIGN TO PRINT PTR-DEV-NAME
@@ -78,6 +80,8 @@
        COPY "ARQ-IFR01.fd".
        COPY "ARQ-BAI09.fd".
        COPY "ARQ-PAG09.fd".
+       COPY "ARQ-RAT04.fd".
+       COPY "ARQ-CTL74.fd".
       * print fd
        FD PRINTF    LABEL   RECORD  OMITTED.
        01 PRINTF-R.
@@ -172,6 +176,10 @@
            USE AFTER STANDARD EXCEPTION PROCEDURE ON ARQ-BAI09.
        ARQ-PAG09-ERROR SECTION.
            USE AFTER STANDARD EXCEPTION PROCEDURE ON ARQ-PAG09.
+       ARQ-RAT04-ERROR SECTION.
+           USE AFTER STANDARD EXCEPTION PROCEDURE ON ARQ-RAT04.
+       ARQ-CTL74-ERROR SECTION.
+           USE AFTER STANDARD EXCEPTION PROCEDURE ON ARQ-CTL74.
        END DECLARATIVES.
       *{Bench}end
 
@@ -187,6 +195,18 @@
            PERFORM Acu-Exit-Rtn
            .
 
+      * o rateio do valor da infracao entre os CTRCs vinculados
+      * (ARQ-RAT04) e recalculado chamando o P01-S161 sempre que o
+      * usuario confirma os conhecimentos de frete associados a
+      * infracao nesta tela, dentro de P01-C074.evt.
+
+      * o processamento em lote dos tres arquivos de trabalho
+      * (T01-C074-3, T01-C074-4 e T01-C074-5) grava em ARQ-CTL74, a
+      * cada chave concluida, a etapa e a ultima chave processada; se
+      * o job for interrompido, a retomada comeca pela etapa/chave
+      * gravada em ARQ-CTL74 em vez de reiniciar por T01-C074-3,
+      * dentro de P01-C074.evt.
+
       *{Bench}copy-procedure
        COPY "showmsg.cpy".
        COPY "P01-C074.prd".
