@@ -0,0 +1,151 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. P01-S160.
+       AUTHOR. equipe.ti.
+       DATE-WRITTEN. sexta-feira, 6 de marco de 2026.
+       REMARKS. Sub-rotina chamada pelas telas de manutencao de
+           infracao (P01-M155) sempre que um vinculo infracao x
+           motorista em ARQ-IFM01 e confirmado: soma os pontos de
+           todas as infracoes confirmadas do motorista (valor de
+           pontos pego em ARQ-TIP01), grava o saldo em ARQ-MOT01 e
+           devolve a sinalizacao de risco de suspensao (limite em
+           arq-par01) para a tela exibir o alerta antes do despacho
+           escalar o motorista em outra viagem.
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           COPY "ARQ-MOT01.sl".
+           COPY "ARQ-IFM01.sl".
+           COPY "ARQ-TIP01.sl".
+           COPY "arq-par01.sl".
+       DATA                        DIVISION.
+       FILE                        SECTION.
+           COPY "ARQ-MOT01.fd".
+           COPY "ARQ-IFM01.fd".
+           COPY "ARQ-TIP01.fd".
+           COPY "arq-par01.fd".
+
+       WORKING-STORAGE             SECTION.
+       01  STAT-ARQ-MOT01                  PIC X(02).
+       01  STAT-ARQ-IFM01                  PIC X(02).
+       01  STAT-ARQ-TIP01                  PIC X(02).
+       01  STAT-ARQ-PAR01                  PIC X(02).
+
+       01  WS-FIM-IFM01                    PIC X(01)   VALUE "N".
+           88 FIM-IFM01                                VALUE "S".
+       01  WS-SOMA-PONTOS                  PIC 9(05)   VALUE ZERO.
+       01  WS-LIMITE-PONTOS                PIC 9(03)   VALUE 20.
+
+       LINKAGE                     SECTION.
+       01  LNK-S160-MOT01                  PIC 9(06).
+       01  LNK-S160-PONTOS                 PIC 9(03).
+       01  LNK-S160-RISCO                  PIC X(01).
+
+       PROCEDURE DIVISION USING LNK-S160-MOT01, LNK-S160-PONTOS,
+               LNK-S160-RISCO.
+
+       0000-MAINLINE.
+           PERFORM 1000-ABRIR-ARQUIVOS
+           PERFORM 2000-SOMAR-PONTOS-CONFIRMADOS
+           PERFORM 3000-ATUALIZAR-MOTORISTA
+           PERFORM 9000-FECHAR-ARQUIVOS
+           MOVE WS-SOMA-PONTOS  TO LNK-S160-PONTOS
+           GOBACK
+           .
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN I-O   ARQ-MOT01
+           OPEN INPUT ARQ-IFM01
+           OPEN INPUT ARQ-TIP01
+           OPEN INPUT arq-par01
+           .
+
+       2000-SOMAR-PONTOS-CONFIRMADOS.
+           MOVE ZERO            TO WS-SOMA-PONTOS
+           MOVE LNK-S160-MOT01  TO ARQ-IFM01-MOT01
+           START ARQ-IFM01 KEY IS NOT LESS THAN ARQ-IFM01-MOT01
+               INVALID KEY
+                   SET FIM-IFM01 TO TRUE
+               NOT INVALID KEY
+                   PERFORM 2100-LER-IFM01
+           END-START
+
+           PERFORM 2200-ACUMULAR-PONTOS UNTIL FIM-IFM01
+           .
+
+       2100-LER-IFM01.
+           READ ARQ-IFM01 NEXT RECORD
+               AT END
+                   SET FIM-IFM01 TO TRUE
+           END-READ
+           .
+
+       2200-ACUMULAR-PONTOS.
+           IF ARQ-IFM01-MOT01 NOT = LNK-S160-MOT01
+               SET FIM-IFM01 TO TRUE
+           ELSE
+               IF ARQ-IFM01-CONFIRMADA = "S"
+                   MOVE ARQ-IFM01-TIP01 TO ARQ-TIP01-CODIGO
+                   READ ARQ-TIP01
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           ADD ARQ-TIP01-PONTOS-CNH TO WS-SOMA-PONTOS
+                   END-READ
+               END-IF
+               PERFORM 2100-LER-IFM01
+           END-IF
+           .
+
+       3000-ATUALIZAR-MOTORISTA.
+           PERFORM 3100-OBTER-LIMITE-PONTOS
+
+           MOVE LNK-S160-MOT01 TO ARQ-MOT01-CODIGO
+           READ ARQ-MOT01
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE WS-SOMA-PONTOS TO ARQ-MOT01-PONTOS-CNH
+                   IF WS-SOMA-PONTOS >= WS-LIMITE-PONTOS
+                       MOVE "S" TO ARQ-MOT01-RISCO-SUSPENSO
+                   ELSE
+                       MOVE "N" TO ARQ-MOT01-RISCO-SUSPENSO
+                   END-IF
+                   REWRITE ARQ-MOT01-REG
+           END-READ
+
+           MOVE ARQ-MOT01-RISCO-SUSPENSO TO LNK-S160-RISCO
+           .
+
+       3100-OBTER-LIMITE-PONTOS.
+      *    cada empresa pode ter seu proprio limite cadastrado em
+      *    arq-par01; na falta de parametro usa-se o limite legal
+      *    de 20 pontos (CTB) como padrao.
+           MOVE LNK-S160-MOT01  TO ARQ-MOT01-CODIGO
+           READ ARQ-MOT01
+               INVALID KEY
+                   MOVE 20 TO WS-LIMITE-PONTOS
+               NOT INVALID KEY
+                   MOVE ARQ-MOT01-EMP00 TO ARQ-PAR01-EMP00
+                   READ arq-par01
+                       INVALID KEY
+                           MOVE 20 TO WS-LIMITE-PONTOS
+                       NOT INVALID KEY
+                           IF ARQ-PAR01-PONTOS-LIMITE > ZERO
+                               MOVE ARQ-PAR01-PONTOS-LIMITE
+                                 TO WS-LIMITE-PONTOS
+                           ELSE
+                               MOVE 20 TO WS-LIMITE-PONTOS
+                           END-IF
+                   END-READ
+           END-READ
+           .
+
+       9000-FECHAR-ARQUIVOS.
+           CLOSE ARQ-MOT01 ARQ-IFM01 ARQ-TIP01 arq-par01
+           .
+      * Historico de alteracoes
+      *   06/03/2026 - equipe.ti - rotina nova de apuracao de pontos
+      *                de CNH e sinalizacao de risco de suspensao.
