@@ -0,0 +1,8 @@
+       FD  arq-emp00
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-EMP00".
+       01  ARQ-EMP00-REG.
+               05 ARQ-EMP00-CODIGO         PIC 9(03).
+               05 ARQ-EMP00-NOME           PIC X(40).
+               05 ARQ-EMP00-CNPJ           PIC X(14).
+               05 ARQ-EMP00-EMAIL-DISTRIB  PIC X(100).
