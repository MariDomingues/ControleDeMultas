@@ -0,0 +1,10 @@
+       FD  arq-pro01
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-PRO01".
+       01  ARQ-PRO01-REG.
+               05 ARQ-PRO01-CODIGO         PIC 9(08).
+               05 ARQ-PRO01-EMP00          PIC 9(03).
+               05 ARQ-PRO01-CLIENTE        PIC X(40).
+               05 ARQ-PRO01-PESO           PIC 9(07)V9(02).
+               05 ARQ-PRO01-VALOR-FRETE    PIC 9(09)V9(02).
+               05 ARQ-PRO01-DATA-EMISSAO   PIC 9(08).
