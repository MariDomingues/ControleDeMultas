@@ -0,0 +1,154 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. P99-R038.
+       AUTHOR. equipe.ti.
+       DATE-WRITTEN. sexta-feira, 6 de marco de 2026.
+       REMARKS. Trilha de auditoria das infracoes: varre ARQ-LOG123
+           (cabecalho de log, uma linha por alteracao) filtrando pelo
+           arquivo ARQ-IFC01, junta com ARQ-LOG23 (campo a campo,
+           valor antes/depois) e com arq-usu para mostrar quem alterou
+           o que e quando, substituindo a conferencia manual por
+           horario de login quando uma infracao e contestada
+           internamente.
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           COPY "ARQ-LOG123.sl".
+           COPY "ARQ-LOG23.sl".
+           COPY "arq-usu.sl".
+           SELECT REL-R038
+                  ASSIGN          TO         REL-R038-NOME
+                  ORGANIZATION               LINE SEQUENTIAL
+                  FILE STATUS                STAT-REL-R038.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+           COPY "ARQ-LOG123.fd".
+           COPY "ARQ-LOG23.fd".
+           COPY "arq-usu.fd".
+       FD  REL-R038
+           LABEL RECORD STANDARD.
+       01  REL-R038-LINHA                  PIC X(132).
+
+       WORKING-STORAGE             SECTION.
+       01  STAT-ARQ-LOG123                 PIC X(02).
+       01  STAT-ARQ-LOG23                  PIC X(02).
+       01  STAT-ARQ-USU                    PIC X(02).
+       01  STAT-REL-R038                   PIC X(02).
+       01  REL-R038-NOME                   PIC X(40)
+               VALUE "REL-R038.TXT".
+
+       01  WS-ARQUIVO-FILTRO               PIC X(12)   VALUE "ARQ-IFC01".
+       01  WS-FIM-LOG123                   PIC X(01)   VALUE "N".
+           88 FIM-LOG123                               VALUE "S".
+       01  WS-FIM-LOG23                    PIC X(01).
+           88 FIM-LOG23                                VALUE "S".
+       01  WS-NOME-USUARIO                 PIC X(30).
+       01  WS-SEQ-EDIT                     PIC ZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-ABRIR-ARQUIVOS
+           PERFORM 2000-LER-LOG123
+           PERFORM 3000-PROCESSAR-LOG123 UNTIL FIM-LOG123
+           PERFORM 8000-FINALIZAR
+           GOBACK
+           .
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-LOG123
+           OPEN INPUT ARQ-LOG23
+           OPEN INPUT arq-usu
+           OPEN OUTPUT REL-R038
+
+           MOVE SPACES TO REL-R038-LINHA
+           STRING "TRILHA DE AUDITORIA - INFRACOES (ARQ-IFC01)"
+               DELIMITED BY SIZE INTO REL-R038-LINHA
+           WRITE REL-R038-LINHA
+           MOVE SPACES TO REL-R038-LINHA
+           WRITE REL-R038-LINHA
+           .
+
+       2000-LER-LOG123.
+           READ ARQ-LOG123 NEXT RECORD
+               AT END
+                   SET FIM-LOG123 TO TRUE
+           END-READ
+           .
+
+       3000-PROCESSAR-LOG123.
+           IF ARQ-LOG123-ARQUIVO = WS-ARQUIVO-FILTRO
+               PERFORM 3100-OBTER-USUARIO
+               PERFORM 3200-IMPRIMIR-CABECALHO
+               PERFORM 3300-IMPRIMIR-DETALHES
+           END-IF
+
+           PERFORM 2000-LER-LOG123
+           .
+
+       3100-OBTER-USUARIO.
+           MOVE SPACES TO WS-NOME-USUARIO
+           MOVE ARQ-LOG123-USUARIO TO ARQ-USU-CODIGO
+           READ arq-usu
+               INVALID KEY
+                   MOVE "(usuario nao encontrado)" TO WS-NOME-USUARIO
+               NOT INVALID KEY
+                   MOVE ARQ-USU-NOME TO WS-NOME-USUARIO
+           END-READ
+           .
+
+       3200-IMPRIMIR-CABECALHO.
+           MOVE ARQ-LOG123-SEQ TO WS-SEQ-EDIT
+           MOVE SPACES TO REL-R038-LINHA
+           STRING "REG " WS-SEQ-EDIT
+                  " CHAVE " ARQ-LOG123-CHAVE
+                  " OP " ARQ-LOG123-OPERACAO
+                  " POR " WS-NOME-USUARIO
+                  " EM " ARQ-LOG123-DATA "/" ARQ-LOG123-HORA
+               DELIMITED BY SIZE INTO REL-R038-LINHA
+           WRITE REL-R038-LINHA
+           .
+
+       3300-IMPRIMIR-DETALHES.
+           MOVE "N" TO WS-FIM-LOG23
+           MOVE ARQ-LOG123-SEQ TO ARQ-LOG23-SEQ
+           MOVE ZERO           TO ARQ-LOG23-ITEM
+           START ARQ-LOG23 KEY IS NOT LESS THAN ARQ-LOG23-CHAVE
+               INVALID KEY
+                   SET FIM-LOG23 TO TRUE
+               NOT INVALID KEY
+                   PERFORM 3310-LER-LOG23
+           END-START
+
+           PERFORM 3320-IMPRIMIR-CAMPO UNTIL FIM-LOG23
+           .
+
+       3310-LER-LOG23.
+           READ ARQ-LOG23 NEXT RECORD
+               AT END
+                   SET FIM-LOG23 TO TRUE
+           END-READ
+           .
+
+       3320-IMPRIMIR-CAMPO.
+           IF ARQ-LOG23-SEQ NOT = ARQ-LOG123-SEQ
+               SET FIM-LOG23 TO TRUE
+           ELSE
+               MOVE SPACES TO REL-R038-LINHA
+               STRING "    " ARQ-LOG23-CAMPO
+                      " DE [" ARQ-LOG23-VALOR-ANT
+                      "] PARA [" ARQ-LOG23-VALOR-NOVO "]"
+                   DELIMITED BY SIZE INTO REL-R038-LINHA
+               WRITE REL-R038-LINHA
+               PERFORM 3310-LER-LOG23
+           END-IF
+           .
+
+       8000-FINALIZAR.
+           CLOSE ARQ-LOG123 ARQ-LOG23 arq-usu REL-R038
+           .
+      * Historico de alteracoes
+      *   06/03/2026 - equipe.ti - relatorio novo de trilha de
+      *                auditoria das infracoes (ARQ-LOG123/ARQ-LOG23).
