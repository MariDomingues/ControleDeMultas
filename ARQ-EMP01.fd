@@ -0,0 +1,8 @@
+       FD  ARQ-EMP01
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-EMP01".
+       01  ARQ-EMP01-REG.
+               05 ARQ-EMP01-CODIGO         PIC 9(03).
+               05 ARQ-EMP01-EMP00          PIC 9(03).
+               05 ARQ-EMP01-RAZAO-SOCIAL   PIC X(40).
+               05 ARQ-EMP01-EMAIL-FATURAM  PIC X(50).
