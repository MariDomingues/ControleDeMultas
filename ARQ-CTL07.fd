@@ -0,0 +1,8 @@
+       FD  ARQ-CTL07
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-CTL07".
+       01  ARQ-CTL07-REG.
+               05 ARQ-CTL07-JOB           PIC X(08).
+               05 ARQ-CTL07-ULTIMA-CHAVE  PIC 9(08).
+               05 ARQ-CTL07-DATA-EXECUCAO PIC 9(08).
+               05 ARQ-CTL07-STATUS        PIC X(01).
