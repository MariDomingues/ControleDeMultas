@@ -0,0 +1,304 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. P99-R037.
+       AUTHOR. equipe.ti.
+       DATE-WRITTEN. sexta-feira, 6 de marco de 2026.
+       REMARKS. Conciliacao mensal entre ARQ-PAG09 (pagamentos) e
+           ARQ-BAI09 (baixas), por arq-emp00: lista toda infracao
+           baixada sem pagamento correspondente e toda infracao paga
+           sem baixa, substituindo a conferencia manual entre as duas
+           telas no fechamento do mes.
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           COPY "ARQ-IFC01.sl".
+           COPY "ARQ-PAG09.sl".
+           COPY "ARQ-BAI09.sl".
+           COPY "arq-emp00.sl".
+           COPY "arq-par01.sl".
+           SELECT REL-R037
+                  ASSIGN          TO         REL-R037-NOME
+                  ORGANIZATION               LINE SEQUENTIAL
+                  FILE STATUS                STAT-REL-R037.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+           COPY "ARQ-IFC01.fd".
+           COPY "ARQ-PAG09.fd".
+           COPY "ARQ-BAI09.fd".
+           COPY "arq-emp00.fd".
+           COPY "arq-par01.fd".
+       FD  REL-R037
+           LABEL RECORD STANDARD.
+       01  REL-R037-LINHA                  PIC X(132).
+
+       WORKING-STORAGE             SECTION.
+       01  STAT-ARQ-IFC01                  PIC X(02).
+       01  STAT-ARQ-PAG09                  PIC X(02).
+       01  STAT-ARQ-BAI09                  PIC X(02).
+       01  STAT-ARQ-EMP00                  PIC X(02).
+       01  STAT-ARQ-PAR01                  PIC X(02).
+       01  STAT-REL-R037                   PIC X(02).
+       01  REL-R037-NOME                   PIC X(40)
+               VALUE "REL-R037.TXT".
+
+       01  WS-FIM-IFC01                    PIC X(01)   VALUE "N".
+           88 FIM-IFC01                                VALUE "S".
+       01  WS-TEM-PAGAMENTO                PIC X(01).
+       01  WS-TEM-BAIXA                    PIC X(01).
+       01  WS-EMP00-ATUAL                  PIC 9(03)   VALUE ZERO.
+       01  WS-TOT-BAIXA-SEM-PGTO           PIC 9(07)V9(02) VALUE ZERO.
+       01  WS-TOT-PGTO-SEM-BAIXA           PIC 9(07)V9(02) VALUE ZERO.
+       01  WS-TOT-PARCELAS-ATRASO          PIC 9(05)   VALUE ZERO.
+       01  WS-SUB-BAIXA-SEM-PGTO           PIC 9(07)V9(02) VALUE ZERO.
+       01  WS-SUB-PGTO-SEM-BAIXA           PIC 9(07)V9(02) VALUE ZERO.
+       01  WS-SUB-PARCELAS-ATRASO          PIC 9(05)   VALUE ZERO.
+       01  WS-DATA-HOJE                    PIC 9(08)   VALUE ZERO.
+       01  WS-DIAS-CARENCIA                PIC 9(03)   VALUE ZERO.
+       01  WS-DIAS-ATRASO                  PIC S9(08)  VALUE ZERO.
+
+       01  WS-CODIGO-EDIT                  PIC ZZZZZZZ9.
+       01  WS-VALOR-EDIT                   PIC ZZZ.ZZZ,99.
+       01  WS-PARCELA-EDIT                  PIC Z9.
+       01  WS-DIAS-EDIT                    PIC ZZZ9.
+       01  WS-CONTADOR-EDIT                PIC ZZZZ9.
+
+       LINKAGE                     SECTION.
+       01  LNK-PADRAO                      PIC X(01).
+
+       PROCEDURE DIVISION USING LNK-PADRAO.
+
+       0000-MAINLINE.
+           PERFORM 1000-ABRIR-ARQUIVOS
+           PERFORM 1100-POSICIONAR-IFC01
+           IF NOT FIM-IFC01
+               PERFORM 2000-LER-IFC01
+           END-IF
+           PERFORM 3000-PROCESSAR-IFC01 UNTIL FIM-IFC01
+           PERFORM 8000-FINALIZAR
+           GOBACK
+           .
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-IFC01
+           OPEN INPUT ARQ-PAG09
+           OPEN INPUT ARQ-BAI09
+           OPEN INPUT arq-emp00
+           OPEN INPUT arq-par01
+           OPEN OUTPUT REL-R037
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATA-HOJE
+
+           MOVE SPACES TO REL-R037-LINHA
+           STRING "CONCILIACAO PAGAMENTO X BAIXA - ARQ-PAG09/ARQ-BAI09"
+               DELIMITED BY SIZE INTO REL-R037-LINHA
+           WRITE REL-R037-LINHA
+           .
+
+       1100-POSICIONAR-IFC01.
+      *    le ARQ-IFC01 pela chave alternativa de EMP00 em vez da
+      *    ordem primaria (por codigo), para que os registros de cada
+      *    empresa cheguem agrupados e a quebra em 3100-QUEBRA-EMPRESA
+      *    dispare uma vez por empresa, em ordem.
+           MOVE ZERO TO ARQ-IFC01-EMP00
+           START ARQ-IFC01 KEY IS NOT LESS THAN ARQ-IFC01-EMP00
+               INVALID KEY
+                   SET FIM-IFC01 TO TRUE
+           END-START
+           .
+
+       2000-LER-IFC01.
+           READ ARQ-IFC01 NEXT RECORD
+               AT END
+                   SET FIM-IFC01 TO TRUE
+           END-READ
+           .
+
+       3000-PROCESSAR-IFC01.
+           IF ARQ-IFC01-EMP00 NOT = WS-EMP00-ATUAL
+               PERFORM 3100-QUEBRA-EMPRESA
+           END-IF
+
+           PERFORM 3200-VERIFICAR-PAGAMENTO
+           PERFORM 3300-VERIFICAR-BAIXA
+
+           IF WS-TEM-BAIXA = "S" AND WS-TEM-PAGAMENTO = "N"
+               PERFORM 3400-IMPRIMIR-BAIXA-SEM-PAGAMENTO
+           END-IF
+           IF WS-TEM-PAGAMENTO = "S" AND WS-TEM-BAIXA = "N"
+               PERFORM 3500-IMPRIMIR-PAGAMENTO-SEM-BAIXA
+           END-IF
+
+           PERFORM 2000-LER-IFC01
+           .
+
+       3100-QUEBRA-EMPRESA.
+           IF WS-EMP00-ATUAL NOT = ZERO
+               PERFORM 3700-IMPRIMIR-SUBTOTAL-EMPRESA
+           END-IF
+           MOVE ZERO            TO WS-SUB-BAIXA-SEM-PGTO
+                                    WS-SUB-PGTO-SEM-BAIXA
+                                    WS-SUB-PARCELAS-ATRASO
+           MOVE ARQ-IFC01-EMP00 TO WS-EMP00-ATUAL
+           MOVE SPACES          TO REL-R037-LINHA
+           WRITE REL-R037-LINHA
+           MOVE ARQ-IFC01-EMP00 TO ARQ-EMP00-CODIGO
+           READ arq-emp00
+               INVALID KEY
+                   STRING "EMPRESA " ARQ-IFC01-EMP00
+                       DELIMITED BY SIZE INTO REL-R037-LINHA
+               NOT INVALID KEY
+                   STRING "EMPRESA " ARQ-EMP00-CODIGO " - "
+                          ARQ-EMP00-NOME
+                       DELIMITED BY SIZE INTO REL-R037-LINHA
+           END-READ
+           WRITE REL-R037-LINHA
+           PERFORM 3150-OBTER-CARENCIA
+           .
+
+       3150-OBTER-CARENCIA.
+      *    prazo de carencia configuravel por empresa, em vez do
+      *    prazo fixo que era usado antes para marcar uma parcela
+      *    aguardando como atrasada.
+           MOVE ZERO             TO WS-DIAS-CARENCIA
+           MOVE WS-EMP00-ATUAL    TO ARQ-PAR01-EMP00
+           READ arq-par01
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE ARQ-PAR01-DIAS-CARENCIA TO WS-DIAS-CARENCIA
+           END-READ
+           .
+
+       3200-VERIFICAR-PAGAMENTO.
+           MOVE "N" TO WS-TEM-PAGAMENTO
+           MOVE ARQ-IFC01-CODIGO TO ARQ-PAG09-IFC01
+           START ARQ-PAG09 KEY IS EQUAL TO ARQ-PAG09-IFC01
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM UNTIL WS-TEM-PAGAMENTO = "S"
+                       READ ARQ-PAG09 NEXT RECORD
+                           AT END
+                               EXIT PERFORM
+                       END-READ
+                       IF ARQ-PAG09-IFC01 NOT = ARQ-IFC01-CODIGO
+                           EXIT PERFORM
+                       END-IF
+                       IF ARQ-PAG09-STATUS-PARCELA = "P"
+                           MOVE "S" TO WS-TEM-PAGAMENTO
+                       ELSE
+                           PERFORM 3600-VERIFICAR-ATRASO
+                       END-IF
+                   END-PERFORM
+           END-START
+           .
+
+       3600-VERIFICAR-ATRASO.
+      *    a diferenca passa por FUNCTION INTEGER-OF-DATE dentro do
+      *    P01-S164 para nao errar o numero de dias quando o
+      *    vencimento e hoje estao em meses/anos diferentes.
+           CALL "P01-S164" USING ARQ-PAG09-VENCIMENTO, WS-DATA-HOJE,
+                   WS-DIAS-ATRASO
+           IF WS-DIAS-ATRASO > WS-DIAS-CARENCIA
+               PERFORM 3650-IMPRIMIR-PARCELA-ATRASO
+           END-IF
+           .
+
+       3650-IMPRIMIR-PARCELA-ATRASO.
+           MOVE ARQ-IFC01-CODIGO   TO WS-CODIGO-EDIT
+           MOVE ARQ-PAG09-PARCELA  TO WS-PARCELA-EDIT
+           MOVE WS-DIAS-ATRASO     TO WS-DIAS-EDIT
+           MOVE SPACES TO REL-R037-LINHA
+           STRING "  PARCELA EM ATRASO     - INFRACAO " WS-CODIGO-EDIT
+                  " PARCELA " WS-PARCELA-EDIT " DIAS " WS-DIAS-EDIT
+               DELIMITED BY SIZE INTO REL-R037-LINHA
+           WRITE REL-R037-LINHA
+           ADD 1 TO WS-TOT-PARCELAS-ATRASO
+           ADD 1 TO WS-SUB-PARCELAS-ATRASO
+           .
+
+       3300-VERIFICAR-BAIXA.
+           MOVE "N" TO WS-TEM-BAIXA
+           MOVE ARQ-IFC01-CODIGO TO ARQ-BAI09-IFC01
+           READ ARQ-BAI09
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "S" TO WS-TEM-BAIXA
+           END-READ
+           .
+
+       3400-IMPRIMIR-BAIXA-SEM-PAGAMENTO.
+           MOVE ARQ-IFC01-CODIGO TO WS-CODIGO-EDIT
+           MOVE ARQ-BAI09-VALOR-BAIXA TO WS-VALOR-EDIT
+           MOVE SPACES TO REL-R037-LINHA
+           STRING "  BAIXADA SEM PAGAMENTO - INFRACAO " WS-CODIGO-EDIT
+                  " VALOR " WS-VALOR-EDIT
+               DELIMITED BY SIZE INTO REL-R037-LINHA
+           WRITE REL-R037-LINHA
+           ADD ARQ-BAI09-VALOR-BAIXA TO WS-TOT-BAIXA-SEM-PGTO
+           ADD ARQ-BAI09-VALOR-BAIXA TO WS-SUB-BAIXA-SEM-PGTO
+           .
+
+       3500-IMPRIMIR-PAGAMENTO-SEM-BAIXA.
+           MOVE ARQ-IFC01-CODIGO TO WS-CODIGO-EDIT
+           MOVE ARQ-IFC01-VALOR  TO WS-VALOR-EDIT
+           MOVE SPACES TO REL-R037-LINHA
+           STRING "  PAGA SEM BAIXA        - INFRACAO " WS-CODIGO-EDIT
+                  " VALOR " WS-VALOR-EDIT
+               DELIMITED BY SIZE INTO REL-R037-LINHA
+           WRITE REL-R037-LINHA
+           ADD ARQ-IFC01-VALOR TO WS-TOT-PGTO-SEM-BAIXA
+           ADD ARQ-IFC01-VALOR TO WS-SUB-PGTO-SEM-BAIXA
+           .
+
+       3700-IMPRIMIR-SUBTOTAL-EMPRESA.
+           MOVE WS-SUB-BAIXA-SEM-PGTO TO WS-VALOR-EDIT
+           MOVE SPACES TO REL-R037-LINHA
+           STRING "  SUBTOTAL BAIXADO SEM PAGAMENTO: " WS-VALOR-EDIT
+               DELIMITED BY SIZE INTO REL-R037-LINHA
+           WRITE REL-R037-LINHA
+           MOVE WS-SUB-PGTO-SEM-BAIXA TO WS-VALOR-EDIT
+           MOVE SPACES TO REL-R037-LINHA
+           STRING "  SUBTOTAL PAGO SEM BAIXA:        " WS-VALOR-EDIT
+               DELIMITED BY SIZE INTO REL-R037-LINHA
+           WRITE REL-R037-LINHA
+           MOVE WS-SUB-PARCELAS-ATRASO TO WS-CONTADOR-EDIT
+           MOVE SPACES TO REL-R037-LINHA
+           STRING "  SUBTOTAL DE PARCELAS EM ATRASO: " WS-CONTADOR-EDIT
+               DELIMITED BY SIZE INTO REL-R037-LINHA
+           WRITE REL-R037-LINHA
+           MOVE SPACES TO REL-R037-LINHA
+           WRITE REL-R037-LINHA
+           .
+
+       8000-FINALIZAR.
+           IF WS-EMP00-ATUAL NOT = ZERO
+               PERFORM 3700-IMPRIMIR-SUBTOTAL-EMPRESA
+           END-IF
+           MOVE SPACES TO REL-R037-LINHA
+           WRITE REL-R037-LINHA
+           MOVE WS-TOT-BAIXA-SEM-PGTO TO WS-VALOR-EDIT
+           MOVE SPACES TO REL-R037-LINHA
+           STRING "TOTAL BAIXADO SEM PAGAMENTO: " WS-VALOR-EDIT
+               DELIMITED BY SIZE INTO REL-R037-LINHA
+           WRITE REL-R037-LINHA
+           MOVE WS-TOT-PGTO-SEM-BAIXA TO WS-VALOR-EDIT
+           MOVE SPACES TO REL-R037-LINHA
+           STRING "TOTAL PAGO SEM BAIXA:        " WS-VALOR-EDIT
+               DELIMITED BY SIZE INTO REL-R037-LINHA
+           WRITE REL-R037-LINHA
+           MOVE WS-TOT-PARCELAS-ATRASO TO WS-CONTADOR-EDIT
+           MOVE SPACES TO REL-R037-LINHA
+           STRING "TOTAL DE PARCELAS EM ATRASO: " WS-CONTADOR-EDIT
+               DELIMITED BY SIZE INTO REL-R037-LINHA
+           WRITE REL-R037-LINHA
+
+           CLOSE ARQ-IFC01 ARQ-PAG09 ARQ-BAI09 arq-emp00 arq-par01
+                 REL-R037
+           .
+      * Historico de alteracoes
+      *   06/03/2026 - equipe.ti - relatorio novo de conciliacao
+      *                pagamento x baixa por empresa.
