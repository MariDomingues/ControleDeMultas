@@ -0,0 +1,303 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. P99-R040.
+       AUTHOR. equipe.ti.
+       DATE-WRITTEN. sexta-feira, 6 de marco de 2026.
+       REMARKS. Relatorio consolidado de infracoes por cidade e
+           unidade operacional dentro de um periodo informado,
+           cruzando arq-cid01 e arq-uni15 (ja usados no processamento
+           do P99-R036) para que cada gerente regional responda pelos
+           numeros da sua propria filial - hoje a quebra so existe por
+           motorista ou por veiculo.
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           COPY "ARQ-IFC01.sl".
+           COPY "arq-cid01.sl".
+           COPY "arq-uni15.sl".
+           SELECT REL-R040
+                  ASSIGN          TO         REL-R040-NOME
+                  ORGANIZATION               LINE SEQUENTIAL
+                  FILE STATUS                STAT-REL-R040.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+           COPY "ARQ-IFC01.fd".
+           COPY "arq-cid01.fd".
+           COPY "arq-uni15.fd".
+       FD  REL-R040
+           LABEL RECORD STANDARD.
+       01  REL-R040-LINHA                  PIC X(132).
+
+       WORKING-STORAGE             SECTION.
+       01  STAT-ARQ-IFC01                  PIC X(02).
+       01  STAT-ARQ-CID01                  PIC X(02).
+       01  STAT-ARQ-UNI15                  PIC X(02).
+       01  STAT-REL-R040                   PIC X(02).
+       01  REL-R040-NOME                   PIC X(40)
+               VALUE "REL-R040.TXT".
+
+       01  WS-FIM-IFC01                    PIC X(01)   VALUE "N".
+           88 FIM-IFC01                                VALUE "S".
+       01  WS-ACHOU-SW                     PIC X(01).
+           88 WS-ACHOU                                 VALUE "S".
+       01  WS-TROCOU-SW                    PIC X(01).
+       01  WS-INVERTE-SW                   PIC X(01).
+
+       01  WS-QTD-CELULAS                  PIC 9(05)   VALUE ZERO.
+       01  WS-TAB-CHEIA-SW                 PIC X(01)   VALUE "N".
+           88 WS-TAB-CHEIA                              VALUE "S".
+
+       01  WS-TABELA-CELULAS.
+           05 WS-CEL-ITEM OCCURS 1000 TIMES
+                   INDEXED BY WS-CEL-IDX, WS-CEL-IDX2.
+              10 WS-CEL-CID01             PIC 9(04).
+              10 WS-CEL-UNI15             PIC 9(04).
+              10 WS-CEL-QTD               PIC 9(05).
+              10 WS-CEL-VALOR             PIC 9(09)V9(02).
+
+       01  WS-CEL-AUX-CID01                PIC 9(04).
+       01  WS-CEL-AUX-UNI15                PIC 9(04).
+       01  WS-CEL-AUX-QTD                  PIC 9(05).
+       01  WS-CEL-AUX-VALOR                PIC 9(09)V9(02).
+
+       01  WS-CID01-ATUAL                  PIC 9(04)   VALUE ZERO.
+       01  WS-TOTAL-CIDADE                 PIC 9(09)V9(02) VALUE ZERO.
+       01  WS-TOTAL-GERAL                  PIC 9(09)V9(02) VALUE ZERO.
+
+       01  WS-QTD-EDIT                     PIC ZZZZ9.
+       01  WS-VALOR-EDIT                   PIC ZZZ.ZZZ.ZZZ,99.
+
+       LINKAGE                     SECTION.
+       01  LNK-R040-DATA-INI               PIC 9(08).
+       01  LNK-R040-DATA-FIM               PIC 9(08).
+
+       PROCEDURE DIVISION USING LNK-R040-DATA-INI, LNK-R040-DATA-FIM.
+
+       0000-MAINLINE.
+           PERFORM 1000-ABRIR-ARQUIVOS
+           PERFORM 2000-APURAR-TOTAIS
+           PERFORM 3000-ORDENAR-TABELA
+           PERFORM 4000-IMPRIMIR-CONSOLIDADO
+           PERFORM 9000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-IFC01
+           OPEN INPUT arq-cid01
+           OPEN INPUT arq-uni15
+           OPEN OUTPUT REL-R040
+
+           MOVE SPACES TO REL-R040-LINHA
+           STRING "CONSOLIDADO DE INFRACOES POR CIDADE/UNIDADE - "
+                  LNK-R040-DATA-INI " A " LNK-R040-DATA-FIM
+               DELIMITED BY SIZE INTO REL-R040-LINHA
+           WRITE REL-R040-LINHA
+           MOVE SPACES TO REL-R040-LINHA
+           WRITE REL-R040-LINHA
+           .
+
+       2000-APURAR-TOTAIS.
+           PERFORM 2100-LER-IFC01
+           PERFORM 2200-PROCESSAR-IFC01 UNTIL FIM-IFC01
+           .
+
+       2100-LER-IFC01.
+           READ ARQ-IFC01 NEXT RECORD
+               AT END
+                   SET FIM-IFC01 TO TRUE
+           END-READ
+           .
+
+       2200-PROCESSAR-IFC01.
+           IF ARQ-IFC01-DATA-INFRACAO NOT < LNK-R040-DATA-INI
+               AND ARQ-IFC01-DATA-INFRACAO NOT > LNK-R040-DATA-FIM
+               PERFORM 2300-ACUMULAR-CELULA
+           END-IF
+
+           PERFORM 2100-LER-IFC01
+           .
+
+       2300-ACUMULAR-CELULA.
+           MOVE "N" TO WS-ACHOU-SW
+           MOVE 1   TO WS-CEL-IDX
+
+           PERFORM 2310-PROCURAR-CELULA
+               UNTIL WS-ACHOU OR WS-CEL-IDX > WS-QTD-CELULAS
+
+           IF NOT WS-ACHOU
+               PERFORM 2320-INCLUIR-CELULA
+           END-IF
+           .
+
+       2310-PROCURAR-CELULA.
+           IF WS-CEL-CID01 (WS-CEL-IDX) = ARQ-IFC01-CID01
+               AND WS-CEL-UNI15 (WS-CEL-IDX) = ARQ-IFC01-UNI15
+               SET WS-ACHOU TO TRUE
+               ADD 1               TO WS-CEL-QTD   (WS-CEL-IDX)
+               ADD ARQ-IFC01-VALOR TO WS-CEL-VALOR (WS-CEL-IDX)
+           ELSE
+               SET WS-CEL-IDX UP BY 1
+           END-IF
+           .
+
+       2320-INCLUIR-CELULA.
+           IF WS-QTD-CELULAS >= 1000
+               SET WS-TAB-CHEIA TO TRUE
+           ELSE
+               ADD 1 TO WS-QTD-CELULAS
+               SET WS-CEL-IDX TO WS-QTD-CELULAS
+               MOVE ARQ-IFC01-CID01  TO WS-CEL-CID01  (WS-CEL-IDX)
+               MOVE ARQ-IFC01-UNI15  TO WS-CEL-UNI15  (WS-CEL-IDX)
+               MOVE 1                TO WS-CEL-QTD    (WS-CEL-IDX)
+               MOVE ARQ-IFC01-VALOR  TO WS-CEL-VALOR  (WS-CEL-IDX)
+           END-IF
+           .
+
+       3000-ORDENAR-TABELA.
+      *    classificacao por bolha, crescente por cidade e depois por
+      *    unidade, para permitir a quebra de cidade na impressao.
+           IF WS-QTD-CELULAS > 1
+               MOVE "S" TO WS-TROCOU-SW
+               PERFORM 3100-PASSO-ORDENACAO UNTIL WS-TROCOU-SW = "N"
+           END-IF
+           .
+
+       3100-PASSO-ORDENACAO.
+           MOVE "N" TO WS-TROCOU-SW
+           MOVE 1   TO WS-CEL-IDX
+           PERFORM 3200-COMPARAR-PAR
+               UNTIL WS-CEL-IDX >= WS-QTD-CELULAS
+           .
+
+       3200-COMPARAR-PAR.
+           SET WS-CEL-IDX2 TO WS-CEL-IDX
+           SET WS-CEL-IDX2 UP BY 1
+           MOVE "N" TO WS-INVERTE-SW
+
+           IF WS-CEL-CID01 (WS-CEL-IDX) > WS-CEL-CID01 (WS-CEL-IDX2)
+               MOVE "S" TO WS-INVERTE-SW
+           END-IF
+           IF WS-CEL-CID01 (WS-CEL-IDX) = WS-CEL-CID01 (WS-CEL-IDX2)
+               AND WS-CEL-UNI15 (WS-CEL-IDX) >
+                   WS-CEL-UNI15 (WS-CEL-IDX2)
+               MOVE "S" TO WS-INVERTE-SW
+           END-IF
+
+           IF WS-INVERTE-SW = "S"
+               PERFORM 3300-TROCAR-POSICOES
+               MOVE "S" TO WS-TROCOU-SW
+           END-IF
+           SET WS-CEL-IDX UP BY 1
+           .
+
+       3300-TROCAR-POSICOES.
+           MOVE WS-CEL-CID01 (WS-CEL-IDX)  TO WS-CEL-AUX-CID01
+           MOVE WS-CEL-UNI15 (WS-CEL-IDX)  TO WS-CEL-AUX-UNI15
+           MOVE WS-CEL-QTD   (WS-CEL-IDX)  TO WS-CEL-AUX-QTD
+           MOVE WS-CEL-VALOR (WS-CEL-IDX)  TO WS-CEL-AUX-VALOR
+
+           MOVE WS-CEL-CID01 (WS-CEL-IDX2) TO WS-CEL-CID01 (WS-CEL-IDX)
+           MOVE WS-CEL-UNI15 (WS-CEL-IDX2) TO WS-CEL-UNI15 (WS-CEL-IDX)
+           MOVE WS-CEL-QTD   (WS-CEL-IDX2) TO WS-CEL-QTD   (WS-CEL-IDX)
+           MOVE WS-CEL-VALOR (WS-CEL-IDX2) TO WS-CEL-VALOR (WS-CEL-IDX)
+
+           MOVE WS-CEL-AUX-CID01 TO WS-CEL-CID01 (WS-CEL-IDX2)
+           MOVE WS-CEL-AUX-UNI15 TO WS-CEL-UNI15 (WS-CEL-IDX2)
+           MOVE WS-CEL-AUX-QTD   TO WS-CEL-QTD   (WS-CEL-IDX2)
+           MOVE WS-CEL-AUX-VALOR TO WS-CEL-VALOR (WS-CEL-IDX2)
+           .
+
+       4000-IMPRIMIR-CONSOLIDADO.
+           SET WS-CEL-IDX TO 1
+           PERFORM 4100-IMPRIMIR-CELULA
+               UNTIL WS-CEL-IDX > WS-QTD-CELULAS
+
+           IF WS-CID01-ATUAL NOT = ZERO
+               PERFORM 4300-IMPRIMIR-SUBTOTAL-CIDADE
+           END-IF
+
+           MOVE WS-TOTAL-GERAL TO WS-VALOR-EDIT
+           MOVE SPACES TO REL-R040-LINHA
+           STRING "TOTAL GERAL: " WS-VALOR-EDIT
+               DELIMITED BY SIZE INTO REL-R040-LINHA
+           WRITE REL-R040-LINHA
+
+           IF WS-TAB-CHEIA
+               MOVE SPACES TO REL-R040-LINHA
+               STRING "ATENCAO: LIMITE DE 1000 COMBINACOES CIDADE X "
+                      "UNIDADE FOI ATINGIDO - TOTAIS PARCIAIS"
+                   DELIMITED BY SIZE INTO REL-R040-LINHA
+               WRITE REL-R040-LINHA
+           END-IF
+           .
+
+       4100-IMPRIMIR-CELULA.
+           IF WS-CEL-CID01 (WS-CEL-IDX) NOT = WS-CID01-ATUAL
+               IF WS-CID01-ATUAL NOT = ZERO
+                   PERFORM 4300-IMPRIMIR-SUBTOTAL-CIDADE
+               END-IF
+               MOVE WS-CEL-CID01 (WS-CEL-IDX) TO WS-CID01-ATUAL
+               MOVE ZERO TO WS-TOTAL-CIDADE
+               PERFORM 4200-IMPRIMIR-CABECALHO-CIDADE
+           END-IF
+
+           PERFORM 4400-IMPRIMIR-LINHA-UNIDADE
+
+           SET WS-CEL-IDX UP BY 1
+           .
+
+       4200-IMPRIMIR-CABECALHO-CIDADE.
+           MOVE SPACES TO REL-R040-LINHA
+           MOVE WS-CID01-ATUAL TO ARQ-CID01-CODIGO
+           READ arq-cid01
+               INVALID KEY
+                   STRING "CIDADE " WS-CID01-ATUAL
+                       DELIMITED BY SIZE INTO REL-R040-LINHA
+               NOT INVALID KEY
+                   STRING "CIDADE " ARQ-CID01-CODIGO " - "
+                          ARQ-CID01-NOME "/" ARQ-CID01-UF
+                       DELIMITED BY SIZE INTO REL-R040-LINHA
+           END-READ
+           WRITE REL-R040-LINHA
+           .
+
+       4400-IMPRIMIR-LINHA-UNIDADE.
+           MOVE WS-CEL-QTD   (WS-CEL-IDX) TO WS-QTD-EDIT
+           MOVE WS-CEL-VALOR (WS-CEL-IDX) TO WS-VALOR-EDIT
+           MOVE SPACES TO REL-R040-LINHA
+           MOVE WS-CEL-UNI15 (WS-CEL-IDX) TO ARQ-UNI15-CODIGO
+           READ arq-uni15
+               INVALID KEY
+                   STRING "   UNIDADE " WS-CEL-UNI15 (WS-CEL-IDX)
+                          " QTD " WS-QTD-EDIT " VALOR " WS-VALOR-EDIT
+                       DELIMITED BY SIZE INTO REL-R040-LINHA
+               NOT INVALID KEY
+                   STRING "   " ARQ-UNI15-NOME
+                          " QTD " WS-QTD-EDIT " VALOR " WS-VALOR-EDIT
+                       DELIMITED BY SIZE INTO REL-R040-LINHA
+           END-READ
+           WRITE REL-R040-LINHA
+
+           ADD WS-CEL-VALOR (WS-CEL-IDX) TO WS-TOTAL-CIDADE
+           ADD WS-CEL-VALOR (WS-CEL-IDX) TO WS-TOTAL-GERAL
+           .
+
+       4300-IMPRIMIR-SUBTOTAL-CIDADE.
+           MOVE WS-TOTAL-CIDADE TO WS-VALOR-EDIT
+           MOVE SPACES TO REL-R040-LINHA
+           STRING "   SUBTOTAL DA CIDADE: " WS-VALOR-EDIT
+               DELIMITED BY SIZE INTO REL-R040-LINHA
+           WRITE REL-R040-LINHA
+           MOVE SPACES TO REL-R040-LINHA
+           WRITE REL-R040-LINHA
+           .
+
+       9000-FECHAR-ARQUIVOS.
+           CLOSE ARQ-IFC01 arq-cid01 arq-uni15 REL-R040
+           .
+      * Historico de alteracoes
+      *   06/03/2026 - equipe.ti - relatorio novo de consolidado de
+      *                infracoes por cidade e unidade operacional.
