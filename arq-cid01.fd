@@ -0,0 +1,7 @@
+       FD  arq-cid01
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-CID01".
+       01  ARQ-CID01-REG.
+               05 ARQ-CID01-CODIGO         PIC 9(04).
+               05 ARQ-CID01-NOME           PIC X(30).
+               05 ARQ-CID01-UF             PIC X(02).
