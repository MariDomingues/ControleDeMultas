@@ -0,0 +1,10 @@
+       FD  ARQ-RAT04
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-RAT04".
+       01  ARQ-RAT04-REG.
+               05 ARQ-RAT04-CHAVE.
+                  10 ARQ-RAT04-IFC01         PIC 9(08).
+                  10 ARQ-RAT04-PRO01         PIC 9(08).
+               05 ARQ-RAT04-CRITERIO         PIC X(01).
+               05 ARQ-RAT04-PERCENTUAL       PIC 9(03)V9(02).
+               05 ARQ-RAT04-VALOR-RATEIO     PIC 9(07)V9(02).
