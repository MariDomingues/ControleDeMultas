@@ -0,0 +1,9 @@
+       FD  ARQ-IFR01
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-IFR01".
+       01  ARQ-IFR01-REG.
+               05 ARQ-IFR01-IFC01          PIC 9(08).
+               05 ARQ-IFR01-DATA-PROTOCOLO PIC 9(08).
+               05 ARQ-IFR01-DATA-PRAZO     PIC 9(08).
+               05 ARQ-IFR01-STATUS         PIC X(01).
+               05 ARQ-IFR01-RESULTADO      PIC X(40).
