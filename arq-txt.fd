@@ -0,0 +1,13 @@
+       FD  arq-txt
+               LABEL RECORD STANDARD.
+       01  ARQ-TXT-REG.
+               05 ARQ-TXT-TIPO-REG         PIC X(01).
+               05 ARQ-TXT-NOTIFICACAO      PIC X(15).
+               05 ARQ-TXT-PLACA            PIC X(08).
+               05 ARQ-TXT-CNH              PIC X(11).
+               05 ARQ-TXT-DATA-INFRACAO    PIC 9(08).
+               05 ARQ-TXT-HORA-INFRACAO    PIC 9(04).
+               05 ARQ-TXT-CODIGO-TIPO      PIC 9(04).
+               05 ARQ-TXT-VALOR            PIC 9(07)V9(02).
+               05 ARQ-TXT-CID01            PIC 9(04).
+               05 ARQ-TXT-FILLER           PIC X(10).
