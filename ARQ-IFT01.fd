@@ -0,0 +1,8 @@
+       FD  ARQ-IFT01
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-IFT01".
+       01  ARQ-IFT01-REG.
+               05 ARQ-IFT01-CHAVE.
+                  10 ARQ-IFT01-IFC01       PIC 9(08).
+                  10 ARQ-IFT01-SEQ         PIC 9(03).
+               05 ARQ-IFT01-TEXTO          PIC X(60).
