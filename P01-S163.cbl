@@ -0,0 +1,87 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. P01-S163.
+       AUTHOR. equipe.ti.
+       DATE-WRITTEN. sexta-feira, 6 de marco de 2026.
+       REMARKS. Sub-rotina chamada pela tela de cadastro de infracoes
+           (P01-M155) antes de confirmar a gravacao de um ARQ-IFC01
+           novo: confere o numero do auto/notificacao informado contra
+           as chaves ja existentes em ARQ-IFC01 e contra as reservas de
+           numeracao em ARQ-IFC99, avisando o usuario quando o numero
+           ja foi usado - ja aconteceu mais de uma vez de duas pessoas
+           digitarem o mesmo auto em telas diferentes.
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           COPY "ARQ-IFC01.sl".
+           COPY "ARQ-IFC99.sl".
+       DATA                        DIVISION.
+       FILE                        SECTION.
+           COPY "ARQ-IFC01.fd".
+           COPY "ARQ-IFC99.fd".
+
+       WORKING-STORAGE             SECTION.
+       01  STAT-ARQ-IFC01                  PIC X(02).
+       01  STAT-ARQ-IFC99                  PIC X(02).
+
+       LINKAGE                     SECTION.
+       01  LNK-S163-NOTIFICACAO            PIC X(15).
+       01  LNK-S163-DUPLICADO              PIC X(01).
+       01  LNK-S163-IFC01-EXISTENTE        PIC 9(08).
+
+       PROCEDURE DIVISION USING LNK-S163-NOTIFICACAO,
+               LNK-S163-DUPLICADO, LNK-S163-IFC01-EXISTENTE.
+
+       0000-MAINLINE.
+           MOVE "N" TO LNK-S163-DUPLICADO
+           MOVE ZERO TO LNK-S163-IFC01-EXISTENTE
+           PERFORM 1000-ABRIR-ARQUIVOS
+           PERFORM 2000-VERIFICAR-IFC01
+           IF LNK-S163-DUPLICADO = "N"
+               PERFORM 3000-VERIFICAR-IFC99
+           END-IF
+           PERFORM 9000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-IFC01
+           OPEN INPUT ARQ-IFC99
+           .
+
+       2000-VERIFICAR-IFC01.
+      *    a notificacao ja gravada como ARQ-IFC01 e a duplicidade
+      *    mais grave: o auto ja virou uma infracao no sistema.
+           MOVE LNK-S163-NOTIFICACAO TO ARQ-IFC01-NOTIFICACAO
+           READ ARQ-IFC01
+               KEY IS ARQ-IFC01-NOTIFICACAO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "S"             TO LNK-S163-DUPLICADO
+                   MOVE ARQ-IFC01-CODIGO TO LNK-S163-IFC01-EXISTENTE
+           END-READ
+           .
+
+       3000-VERIFICAR-IFC99.
+      *    numero ja reservado/controlado em ARQ-IFC99 mas ainda sem
+      *    ARQ-IFC01 correspondente - provavel digitacao em duplicata
+      *    em andamento por outro usuario.
+           MOVE LNK-S163-NOTIFICACAO TO ARQ-IFC99-CHAVE
+           READ ARQ-IFC99
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "S" TO LNK-S163-DUPLICADO
+           END-READ
+           .
+
+       9000-FECHAR-ARQUIVOS.
+           CLOSE ARQ-IFC01 ARQ-IFC99
+           .
+      * Historico de alteracoes
+      *   06/03/2026 - equipe.ti - rotina nova de validacao de
+      *                duplicidade de auto/notificacao antes de gravar
+      *                uma infracao nova.
