@@ -0,0 +1,121 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. P01-S162.
+       AUTHOR. equipe.ti.
+       DATE-WRITTEN. sexta-feira, 6 de marco de 2026.
+       REMARKS. Sub-rotina chamada pela tela do relatorio Excel de
+           infracoes (P99-R036) logo depois que o workbook e salvo em
+           disco: monta a lista de destinatarios a partir do e-mail de
+           distribuicao cadastrado em arq-emp00 ou arq-uni15 e enfileira
+           o envio em ARQ-EML09, de onde o processo de e-mail do
+           servidor retira e despacha, sem depender de alguem lembrar
+           de abrir o arquivo e reenviar para os gestores da frota.
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           COPY "arq-emp00.sl".
+           COPY "arq-uni15.sl".
+           COPY "ARQ-EML09.sl".
+       DATA                        DIVISION.
+       FILE                        SECTION.
+           COPY "arq-emp00.fd".
+           COPY "arq-uni15.fd".
+           COPY "ARQ-EML09.fd".
+
+       WORKING-STORAGE             SECTION.
+       01  STAT-ARQ-EMP00                  PIC X(02).
+       01  STAT-ARQ-UNI15                  PIC X(02).
+       01  STAT-ARQ-EML09                  PIC X(02).
+
+       01  WS-PROXIMO-SEQ                  PIC 9(08)   VALUE ZERO.
+       01  WS-DESTINATARIOS                PIC X(100).
+
+       LINKAGE                     SECTION.
+       01  LNK-S162-EMP00                  PIC 9(03).
+       01  LNK-S162-UNI15                  PIC 9(04).
+       01  LNK-S162-ASSUNTO                PIC X(60).
+       01  LNK-S162-ANEXO                  PIC X(80).
+       01  LNK-S162-ENFILEIRADO            PIC X(01).
+
+       PROCEDURE DIVISION USING LNK-S162-EMP00, LNK-S162-UNI15,
+               LNK-S162-ASSUNTO, LNK-S162-ANEXO, LNK-S162-ENFILEIRADO.
+
+       0000-MAINLINE.
+           MOVE "N" TO LNK-S162-ENFILEIRADO
+           PERFORM 1000-ABRIR-ARQUIVOS
+           PERFORM 2000-OBTER-DESTINATARIOS
+           IF WS-DESTINATARIOS NOT = SPACES
+               PERFORM 3000-ENFILEIRAR-ENVIO
+               MOVE "S" TO LNK-S162-ENFILEIRADO
+           END-IF
+           PERFORM 9000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT arq-emp00
+           OPEN INPUT arq-uni15
+           OPEN I-O   ARQ-EML09
+           .
+
+       2000-OBTER-DESTINATARIOS.
+           MOVE SPACES TO WS-DESTINATARIOS
+           IF LNK-S162-UNI15 NOT = ZERO
+               MOVE LNK-S162-UNI15 TO ARQ-UNI15-CODIGO
+               READ arq-uni15
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE ARQ-UNI15-EMAIL-DISTRIB TO WS-DESTINATARIOS
+               END-READ
+           END-IF
+
+           IF WS-DESTINATARIOS = SPACES AND LNK-S162-EMP00 NOT = ZERO
+               MOVE LNK-S162-EMP00 TO ARQ-EMP00-CODIGO
+               READ arq-emp00
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE ARQ-EMP00-EMAIL-DISTRIB TO WS-DESTINATARIOS
+               END-READ
+           END-IF
+           .
+
+       3000-ENFILEIRAR-ENVIO.
+           PERFORM 3100-OBTER-PROXIMO-SEQ
+
+           MOVE WS-PROXIMO-SEQ         TO ARQ-EML09-SEQ
+           MOVE WS-DESTINATARIOS       TO ARQ-EML09-DESTINATARIOS
+           MOVE LNK-S162-ASSUNTO       TO ARQ-EML09-ASSUNTO
+           MOVE LNK-S162-ANEXO         TO ARQ-EML09-ANEXO
+           MOVE FUNCTION CURRENT-DATE (1:8)
+                                       TO ARQ-EML09-DATA-GERACAO
+           MOVE "P"                    TO ARQ-EML09-STATUS
+
+           WRITE ARQ-EML09-REG
+           .
+
+       3100-OBTER-PROXIMO-SEQ.
+           MOVE HIGH-VALUE TO ARQ-EML09-SEQ
+           START ARQ-EML09 KEY IS LESS THAN ARQ-EML09-SEQ
+               INVALID KEY
+                   MOVE ZERO TO WS-PROXIMO-SEQ
+               NOT INVALID KEY
+                   READ ARQ-EML09 NEXT RECORD
+                       AT END
+                           MOVE ZERO TO WS-PROXIMO-SEQ
+                       NOT AT END
+                           MOVE ARQ-EML09-SEQ TO WS-PROXIMO-SEQ
+                   END-READ
+           END-START
+           ADD 1 TO WS-PROXIMO-SEQ
+           .
+
+       9000-FECHAR-ARQUIVOS.
+           CLOSE arq-emp00 arq-uni15 ARQ-EML09
+           .
+      * Historico de alteracoes
+      *   06/03/2026 - equipe.ti - rotina nova de fila de distribuicao
+      *                por e-mail do workbook Excel de infracoes.
