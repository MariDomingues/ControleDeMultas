@@ -0,0 +1,7 @@
+       FD  ARQ-IFC99
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-IFC99".
+       01  ARQ-IFC99-REG.
+               05 ARQ-IFC99-CHAVE          PIC X(15).
+               05 ARQ-IFC99-IFC01          PIC 9(08).
+               05 ARQ-IFC99-DATA-RESERVA   PIC 9(08).
