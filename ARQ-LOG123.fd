@@ -0,0 +1,11 @@
+       FD  ARQ-LOG123
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-LOG123".
+       01  ARQ-LOG123-REG.
+               05 ARQ-LOG123-SEQ           PIC 9(08).
+               05 ARQ-LOG123-ARQUIVO       PIC X(12).
+               05 ARQ-LOG123-CHAVE         PIC X(20).
+               05 ARQ-LOG123-OPERACAO      PIC X(01).
+               05 ARQ-LOG123-USUARIO       PIC 9(04).
+               05 ARQ-LOG123-DATA          PIC 9(08).
+               05 ARQ-LOG123-HORA          PIC 9(06).
