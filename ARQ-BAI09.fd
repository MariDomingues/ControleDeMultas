@@ -0,0 +1,8 @@
+       FD  ARQ-BAI09
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-BAI09".
+       01  ARQ-BAI09-REG.
+               05 ARQ-BAI09-IFC01          PIC 9(08).
+               05 ARQ-BAI09-DATA-BAIXA     PIC 9(08).
+               05 ARQ-BAI09-VALOR-BAIXA    PIC 9(07)V9(02).
+               05 ARQ-BAI09-MOTIVO         PIC X(01).
