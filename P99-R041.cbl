@@ -0,0 +1,204 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. P99-R041.
+       AUTHOR. equipe.ti.
+       DATE-WRITTEN. sexta-feira, 6 de marco de 2026.
+       REMARKS. Relatorio de acompanhamento de processos judiciais de
+           infracoes (ARQ-IFP01) em aberto, ordenado pela proxima data
+           de audiencia, para substituir o controle que hoje e feito a
+           parte, sem vinculo com o sistema, quando uma multa vai a
+           litigio.
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           COPY "ARQ-IFP01.sl".
+           SELECT REL-R041
+                  ASSIGN          TO         REL-R041-NOME
+                  ORGANIZATION               LINE SEQUENTIAL
+                  FILE STATUS                STAT-REL-R041.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+           COPY "ARQ-IFP01.fd".
+       FD  REL-R041
+           LABEL RECORD STANDARD.
+       01  REL-R041-LINHA                  PIC X(132).
+
+       WORKING-STORAGE             SECTION.
+       01  STAT-ARQ-IFP01                  PIC X(02).
+       01  STAT-REL-R041                   PIC X(02).
+       01  REL-R041-NOME                   PIC X(40)
+               VALUE "REL-R041.TXT".
+
+       01  WS-FIM-IFP01                    PIC X(01)   VALUE "N".
+           88 FIM-IFP01                                VALUE "S".
+       01  WS-TROCOU-SW                    PIC X(01).
+       01  WS-INVERTE-SW                   PIC X(01).
+       01  WS-QTD-PROCESSOS                PIC 9(05)   VALUE ZERO.
+       01  WS-TAB-CHEIA-SW                  PIC X(01)   VALUE "N".
+           88 WS-TAB-CHEIA                               VALUE "S".
+
+       01  WS-TABELA-PROCESSOS.
+           05 WS-PRO-ITEM OCCURS 500 TIMES
+                   INDEXED BY WS-PRO-IDX, WS-PRO-IDX2.
+              10 WS-PRO-IFC01             PIC 9(08).
+              10 WS-PRO-NUMERO            PIC X(25).
+              10 WS-PRO-DATA-AUDIENCIA    PIC 9(08).
+
+       01  WS-PRO-AUX-IFC01                PIC 9(08).
+       01  WS-PRO-AUX-NUMERO               PIC X(25).
+       01  WS-PRO-AUX-DATA-AUDIENCIA       PIC 9(08).
+
+       01  WS-CODIGO-EDIT                  PIC ZZZZZZZ9.
+
+       LINKAGE                     SECTION.
+       01  LNK-PADRAO                      PIC X(01).
+
+       PROCEDURE DIVISION USING LNK-PADRAO.
+
+       0000-MAINLINE.
+           PERFORM 1000-ABRIR-ARQUIVOS
+           PERFORM 2000-APURAR-PROCESSOS
+           PERFORM 3000-ORDENAR-TABELA
+           PERFORM 4000-IMPRIMIR-PROCESSOS
+           PERFORM 9000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-IFP01
+           OPEN OUTPUT REL-R041
+
+           MOVE SPACES TO REL-R041-LINHA
+           STRING "PROCESSOS JUDICIAIS EM ABERTO - POR AUDIENCIA"
+               DELIMITED BY SIZE INTO REL-R041-LINHA
+           WRITE REL-R041-LINHA
+           MOVE SPACES TO REL-R041-LINHA
+           WRITE REL-R041-LINHA
+           .
+
+       2000-APURAR-PROCESSOS.
+           MOVE ZERO TO ARQ-IFP01-IFC01
+           START ARQ-IFP01 KEY IS NOT LESS THAN ARQ-IFP01-IFC01
+               INVALID KEY
+                   SET FIM-IFP01 TO TRUE
+           END-START
+
+           IF NOT FIM-IFP01
+               PERFORM 2100-LER-IFP01
+               PERFORM 2200-PROCESSAR-IFP01 UNTIL FIM-IFP01
+           END-IF
+           .
+
+       2100-LER-IFP01.
+           READ ARQ-IFP01 NEXT RECORD
+               AT END
+                   SET FIM-IFP01 TO TRUE
+           END-READ
+           .
+
+       2200-PROCESSAR-IFP01.
+           IF ARQ-IFP01-STATUS = "A"
+               PERFORM 2300-INCLUIR-PROCESSO
+           END-IF
+
+           PERFORM 2100-LER-IFP01
+           .
+
+       2300-INCLUIR-PROCESSO.
+           IF WS-QTD-PROCESSOS >= 500
+               SET WS-TAB-CHEIA TO TRUE
+           ELSE
+               ADD 1 TO WS-QTD-PROCESSOS
+               SET WS-PRO-IDX TO WS-QTD-PROCESSOS
+               MOVE ARQ-IFP01-IFC01     TO WS-PRO-IFC01 (WS-PRO-IDX)
+               MOVE ARQ-IFP01-NUMERO-PROCESSO
+                                        TO WS-PRO-NUMERO (WS-PRO-IDX)
+               MOVE ARQ-IFP01-DATA-AUDIENCIA
+                                  TO WS-PRO-DATA-AUDIENCIA (WS-PRO-IDX)
+           END-IF
+           .
+
+       3000-ORDENAR-TABELA.
+      *    classificacao por bolha, crescente pela proxima data de
+      *    audiencia, para que o processo mais urgente apareca primeiro.
+           IF WS-QTD-PROCESSOS > 1
+               MOVE "S" TO WS-TROCOU-SW
+               PERFORM 3100-PASSO-ORDENACAO UNTIL WS-TROCOU-SW = "N"
+           END-IF
+           .
+
+       3100-PASSO-ORDENACAO.
+           MOVE "N" TO WS-TROCOU-SW
+           MOVE 1   TO WS-PRO-IDX
+           PERFORM 3200-COMPARAR-PAR
+               UNTIL WS-PRO-IDX >= WS-QTD-PROCESSOS
+           .
+
+       3200-COMPARAR-PAR.
+           SET WS-PRO-IDX2 TO WS-PRO-IDX
+           SET WS-PRO-IDX2 UP BY 1
+           MOVE "N" TO WS-INVERTE-SW
+
+           IF WS-PRO-DATA-AUDIENCIA (WS-PRO-IDX) >
+               WS-PRO-DATA-AUDIENCIA (WS-PRO-IDX2)
+               MOVE "S" TO WS-INVERTE-SW
+           END-IF
+
+           IF WS-INVERTE-SW = "S"
+               PERFORM 3300-TROCAR-POSICOES
+               MOVE "S" TO WS-TROCOU-SW
+           END-IF
+           SET WS-PRO-IDX UP BY 1
+           .
+
+       3300-TROCAR-POSICOES.
+           MOVE WS-PRO-IFC01          (WS-PRO-IDX) TO WS-PRO-AUX-IFC01
+           MOVE WS-PRO-NUMERO         (WS-PRO-IDX) TO WS-PRO-AUX-NUMERO
+           MOVE WS-PRO-DATA-AUDIENCIA (WS-PRO-IDX)
+                                       TO WS-PRO-AUX-DATA-AUDIENCIA
+
+           MOVE WS-PRO-IFC01  (WS-PRO-IDX2) TO WS-PRO-IFC01 (WS-PRO-IDX)
+           MOVE WS-PRO-NUMERO (WS-PRO-IDX2) TO WS-PRO-NUMERO(WS-PRO-IDX)
+           MOVE WS-PRO-DATA-AUDIENCIA (WS-PRO-IDX2)
+                                  TO WS-PRO-DATA-AUDIENCIA (WS-PRO-IDX)
+
+           MOVE WS-PRO-AUX-IFC01  TO WS-PRO-IFC01  (WS-PRO-IDX2)
+           MOVE WS-PRO-AUX-NUMERO TO WS-PRO-NUMERO (WS-PRO-IDX2)
+           MOVE WS-PRO-AUX-DATA-AUDIENCIA
+                               TO WS-PRO-DATA-AUDIENCIA (WS-PRO-IDX2)
+           .
+
+       4000-IMPRIMIR-PROCESSOS.
+           SET WS-PRO-IDX TO 1
+           PERFORM 4100-IMPRIMIR-PROCESSO
+               UNTIL WS-PRO-IDX > WS-QTD-PROCESSOS
+
+           IF WS-TAB-CHEIA
+               MOVE SPACES TO REL-R041-LINHA
+               STRING "ATENCAO: LIMITE DE 500 PROCESSOS EM ABERTO FOI "
+                      "ATINGIDO - LISTA PARCIAL"
+                   DELIMITED BY SIZE INTO REL-R041-LINHA
+               WRITE REL-R041-LINHA
+           END-IF
+           .
+
+       4100-IMPRIMIR-PROCESSO.
+           MOVE WS-PRO-IFC01 (WS-PRO-IDX) TO WS-CODIGO-EDIT
+           MOVE SPACES TO REL-R041-LINHA
+           STRING "AUDIENCIA " WS-PRO-DATA-AUDIENCIA (WS-PRO-IDX)
+                  "  INFRACAO " WS-CODIGO-EDIT
+                  "  PROCESSO " WS-PRO-NUMERO (WS-PRO-IDX)
+               DELIMITED BY SIZE INTO REL-R041-LINHA
+           WRITE REL-R041-LINHA
+
+           SET WS-PRO-IDX UP BY 1
+           .
+
+       9000-FECHAR-ARQUIVOS.
+           CLOSE ARQ-IFP01 REL-R041
+           .
+      * Historico de alteracoes
+      *   06/03/2026 - equipe.ti - relatorio novo de processos
+      *                judiciais de infracoes em aberto, por audiencia.
