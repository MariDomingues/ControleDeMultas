@@ -43,6 +43,9 @@
        COPY "ARQ-PAG09.sl".
        COPY "ARQ-BAI09.sl".
        COPY "ARQ-IFC99.sl".
+       COPY "ARQ-IFM01.sl".
+       COPY "ARQ-TIP01.sl".
+       COPY "arq-par01.sl".
       * print sl
        SELECT PRINTF
               ASSIGN TO PRINT PTR-DEV-NAME
@@ -74,6 +77,9 @@
        COPY "ARQ-PAG09.fd".
        COPY "ARQ-BAI09.fd".
        COPY "ARQ-IFC99.fd".
+       COPY "ARQ-IFM01.fd".
+       COPY "ARQ-TIP01.fd".
+       COPY "arq-par01.fd".
       * print fd
        FD PRINTF    LABEL   RECORD  OMITTED.
        01 PRINTF-R.
@@ -164,6 +170,12 @@
            USE AFTER STANDARD EXCEPTION PROCEDURE ON ARQ-BAI09.
        ARQ-IFC99-ERROR SECTION.
            USE AFTER STANDARD EXCEPTION PROCEDURE ON ARQ-IFC99.
+       ARQ-IFM01-ERROR SECTION.
+           USE AFTER STANDARD EXCEPTION PROCEDURE ON ARQ-IFM01.
+       ARQ-TIP01-ERROR SECTION.
+           USE AFTER STANDARD EXCEPTION PROCEDURE ON ARQ-TIP01.
+       arq-par01-ERROR SECTION.
+           USE AFTER STANDARD EXCEPTION PROCEDURE ON arq-par01.
        END DECLARATIVES.
       *{Bench}end
 
@@ -179,6 +191,30 @@
            PERFORM Acu-Exit-Rtn
            .
 
+      * a confirmacao do vinculo infracao x motorista (ARQ-IFM01)
+      * dentro de P01-M155.evt chama o P01-S160, que recalcula o
+      * saldo de pontos de CNH do motorista (ARQ-MOT01) e devolve a
+      * sinalizacao de risco de suspensao exibida na tela antes do
+      * despacho poder escalar o motorista em outra viagem.
+
+      * a sinalizacao de "aguardando" vencida exibida nesta tela usa
+      * arq-par01-DIAS-CARENCIA (por empresa) somado a data de
+      * vencimento da parcela/infracao para decidir quando marcar
+      * como atrasada, em vez do prazo fixo que era usado antes;
+      * arq-par01-DIAS-CARENCIA e o mesmo parametro lido pelo P99-R037
+      * na reconciliacao de pagamentos, dentro de P01-M155.evt.
+
+      * o botao de visualizar evidencia, por item de infracao
+      * (ARQ-IFI01), abre o arquivo apontado por
+      * ARQ-IFI01-ANEXO-EVIDENCIA (caminho da foto/scan do talao no
+      * repositorio compartilhado) no visualizador padrao do Windows,
+      * dentro de P01-M155.evt.
+
+      * antes de confirmar a gravacao de um ARQ-IFC01 novo, o numero
+      * do auto/notificacao digitado e validado chamando o P01-S163,
+      * que confere duplicidade contra ARQ-IFC01 e contra as reservas
+      * de numeracao em ARQ-IFC99 e devolve o aviso exibido ao
+      * usuario antes do commit, dentro de P01-M155.evt.
       *{Bench}copy-procedure
        COPY "showmsg.cpy".
        COPY "P01-M155.prd".
