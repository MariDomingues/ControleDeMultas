@@ -0,0 +1,9 @@
+       FD  ARQ-IFS01
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-IFS01".
+       01  ARQ-IFS01-REG.
+               05 ARQ-IFS01-IFC01          PIC 9(08).
+               05 ARQ-IFS01-MOT01          PIC 9(06).
+               05 ARQ-IFS01-DATA-NOTIFIC   PIC 9(08).
+               05 ARQ-IFS01-ASSINADA       PIC X(01).
+               05 ARQ-IFS01-DATA-ASSINAT   PIC 9(08).
