@@ -0,0 +1,8 @@
+       FD  arq-uni15
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-UNI15".
+       01  ARQ-UNI15-REG.
+               05 ARQ-UNI15-CODIGO         PIC 9(04).
+               05 ARQ-UNI15-NOME           PIC X(30).
+               05 ARQ-UNI15-EMP00          PIC 9(03).
+               05 ARQ-UNI15-EMAIL-DISTRIB  PIC X(100).
