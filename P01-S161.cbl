@@ -0,0 +1,149 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. P01-S161.
+       AUTHOR. equipe.ti.
+       DATE-WRITTEN. sexta-feira, 6 de marco de 2026.
+       REMARKS. Sub-rotina chamada pela tela de CTRC (P01-C074) para
+           ratear o valor de uma infracao (ARQ-IFC01) entre os
+           conhecimentos de frete (ARQ-PRO01) ja vinculados a ela em
+           ARQ-RAT04. O vinculo infracao x CTRC e feito na tela; esta
+           rotina apenas calcula o percentual e o valor de cada CTRC
+           de acordo com o criterio informado (peso ou valor do
+           frete) e regrava os registros de ARQ-RAT04.
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           COPY "ARQ-IFC01.sl".
+           COPY "arq-pro01.sl".
+           COPY "ARQ-RAT04.sl".
+       DATA                        DIVISION.
+       FILE                        SECTION.
+           COPY "ARQ-IFC01.fd".
+           COPY "arq-pro01.fd".
+           COPY "ARQ-RAT04.fd".
+
+       WORKING-STORAGE             SECTION.
+       01  STAT-ARQ-IFC01                  PIC X(02).
+       01  STAT-ARQ-PRO01                  PIC X(02).
+       01  STAT-ARQ-RAT04                  PIC X(02).
+
+       01  WS-FIM-RAT04                    PIC X(01)   VALUE "N".
+           88 FIM-RAT04                                VALUE "S".
+       01  WS-BASE-RATEIO                  PIC 9(09)V9(02) VALUE ZERO.
+       01  WS-VALOR-INFRACAO               PIC 9(07)V9(02) VALUE ZERO.
+       01  WS-BASE-ITEM                    PIC 9(09)V9(02) VALUE ZERO.
+
+       LINKAGE                     SECTION.
+       01  LNK-S161-IFC01                  PIC 9(08).
+
+       PROCEDURE DIVISION USING LNK-S161-IFC01.
+
+       0000-MAINLINE.
+           PERFORM 1000-ABRIR-ARQUIVOS
+           PERFORM 2000-LER-INFRACAO
+           PERFORM 3000-APURAR-BASE-RATEIO
+           IF WS-BASE-RATEIO > ZERO
+               PERFORM 4000-GRAVAR-RATEIO
+           END-IF
+           PERFORM 9000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-IFC01
+           OPEN INPUT ARQ-PRO01
+           OPEN I-O   ARQ-RAT04
+           .
+
+       2000-LER-INFRACAO.
+           MOVE LNK-S161-IFC01 TO ARQ-IFC01-CODIGO
+           READ ARQ-IFC01
+               INVALID KEY
+                   MOVE ZERO TO WS-VALOR-INFRACAO
+               NOT INVALID KEY
+                   MOVE ARQ-IFC01-VALOR TO WS-VALOR-INFRACAO
+           END-READ
+           .
+
+       3000-APURAR-BASE-RATEIO.
+           MOVE ZERO TO WS-BASE-RATEIO
+           MOVE LNK-S161-IFC01 TO ARQ-RAT04-IFC01
+           MOVE ZERO           TO ARQ-RAT04-PRO01
+           START ARQ-RAT04 KEY IS NOT LESS THAN ARQ-RAT04-CHAVE
+               INVALID KEY
+                   SET FIM-RAT04 TO TRUE
+               NOT INVALID KEY
+                   PERFORM 3100-LER-RAT04
+           END-START
+
+           PERFORM 3200-ACUMULAR-BASE UNTIL FIM-RAT04
+           .
+
+       3100-LER-RAT04.
+           READ ARQ-RAT04 NEXT RECORD
+               AT END
+                   SET FIM-RAT04 TO TRUE
+           END-READ
+           .
+
+       3200-ACUMULAR-BASE.
+           IF ARQ-RAT04-IFC01 NOT = LNK-S161-IFC01
+               SET FIM-RAT04 TO TRUE
+           ELSE
+               PERFORM 3300-OBTER-BASE-ITEM
+               ADD WS-BASE-ITEM TO WS-BASE-RATEIO
+               PERFORM 3100-LER-RAT04
+           END-IF
+           .
+
+       3300-OBTER-BASE-ITEM.
+           MOVE ZERO TO WS-BASE-ITEM
+           MOVE ARQ-RAT04-PRO01 TO ARQ-PRO01-CODIGO
+           READ ARQ-PRO01
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF ARQ-RAT04-CRITERIO = "P"
+                       MOVE ARQ-PRO01-PESO        TO WS-BASE-ITEM
+                   ELSE
+                       MOVE ARQ-PRO01-VALOR-FRETE TO WS-BASE-ITEM
+                   END-IF
+           END-READ
+           .
+
+       4000-GRAVAR-RATEIO.
+           MOVE "N" TO WS-FIM-RAT04
+           MOVE LNK-S161-IFC01 TO ARQ-RAT04-IFC01
+           MOVE ZERO           TO ARQ-RAT04-PRO01
+           START ARQ-RAT04 KEY IS NOT LESS THAN ARQ-RAT04-CHAVE
+               INVALID KEY
+                   SET FIM-RAT04 TO TRUE
+               NOT INVALID KEY
+                   PERFORM 3100-LER-RAT04
+           END-START
+
+           PERFORM 4100-CALCULAR-E-REGRAVAR UNTIL FIM-RAT04
+           .
+
+       4100-CALCULAR-E-REGRAVAR.
+           IF ARQ-RAT04-IFC01 NOT = LNK-S161-IFC01
+               SET FIM-RAT04 TO TRUE
+           ELSE
+               PERFORM 3300-OBTER-BASE-ITEM
+               COMPUTE ARQ-RAT04-PERCENTUAL ROUNDED =
+                       WS-BASE-ITEM / WS-BASE-RATEIO * 100
+               COMPUTE ARQ-RAT04-VALOR-RATEIO ROUNDED =
+                       WS-VALOR-INFRACAO * WS-BASE-ITEM / WS-BASE-RATEIO
+               REWRITE ARQ-RAT04-REG
+               PERFORM 3100-LER-RAT04
+           END-IF
+           .
+
+       9000-FECHAR-ARQUIVOS.
+           CLOSE ARQ-IFC01 ARQ-PRO01 ARQ-RAT04
+           .
+      * Historico de alteracoes
+      *   06/03/2026 - equipe.ti - rotina nova de rateio do valor da
+      *                infracao entre os CTRCs vinculados em ARQ-RAT04.
