@@ -0,0 +1,19 @@
+       FD  ARQ-IFC01
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-IFC01".
+       01  ARQ-IFC01-REG.
+               05 ARQ-IFC01-CODIGO         PIC 9(08).
+               05 ARQ-IFC01-NOTIFICACAO    PIC X(15).
+               05 ARQ-IFC01-DATA-INFRACAO  PIC 9(08).
+               05 ARQ-IFC01-HORA-INFRACAO  PIC 9(04).
+               05 ARQ-IFC01-TIP01          PIC 9(04).
+               05 ARQ-IFC01-VEI01          PIC 9(06).
+               05 ARQ-IFC01-MOT01          PIC 9(06).
+               05 ARQ-IFC01-EMP00          PIC 9(03).
+               05 ARQ-IFC01-UNI15          PIC 9(04).
+               05 ARQ-IFC01-CID01          PIC 9(04).
+               05 ARQ-IFC01-FOR15          PIC 9(04).
+               05 ARQ-IFC01-VALOR          PIC 9(07)V9(02).
+               05 ARQ-IFC01-SITUACAO       PIC X(01).
+               05 ARQ-IFC01-DATA-LANCTO    PIC 9(08).
+               05 ARQ-IFC01-ORIGEM         PIC X(01).
