@@ -0,0 +1,14 @@
+       FD  ARQ-MOT01
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-MOT01".
+       01  ARQ-MOT01-REG.
+               05 ARQ-MOT01-CODIGO         PIC 9(06).
+               05 ARQ-MOT01-NOME           PIC X(40).
+               05 ARQ-MOT01-CNH            PIC X(11).
+               05 ARQ-MOT01-CNH-CATEGORIA  PIC X(02).
+               05 ARQ-MOT01-CNH-VALIDADE   PIC 9(08).
+               05 ARQ-MOT01-EMP00          PIC 9(03).
+               05 ARQ-MOT01-FOR15          PIC 9(04).
+               05 ARQ-MOT01-ATIVO          PIC X(01).
+               05 ARQ-MOT01-PONTOS-CNH     PIC 9(03).
+               05 ARQ-MOT01-RISCO-SUSPENSO PIC X(01).
