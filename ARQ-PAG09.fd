@@ -0,0 +1,13 @@
+       FD  ARQ-PAG09
+               LABEL RECORD STANDARD
+               VALUE OF FILE-ID IS "ARQ-PAG09".
+       01  ARQ-PAG09-REG.
+               05 ARQ-PAG09-CHAVE.
+                  10 ARQ-PAG09-IFC01         PIC 9(08).
+                  10 ARQ-PAG09-PARCELA       PIC 9(02).
+               05 ARQ-PAG09-VENCIMENTO       PIC 9(08).
+               05 ARQ-PAG09-VALOR-PARCELA    PIC 9(07)V9(02).
+               05 ARQ-PAG09-DATA-PGTO        PIC 9(08).
+               05 ARQ-PAG09-VALOR-PAGO       PIC 9(07)V9(02).
+               05 ARQ-PAG09-FORMA            PIC X(01).
+               05 ARQ-PAG09-STATUS-PARCELA   PIC X(01).
