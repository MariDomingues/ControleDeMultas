@@ -0,0 +1,36 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. P01-S164.
+       AUTHOR. equipe.ti.
+       DATE-WRITTEN. sexta-feira, 6 de marco de 2026.
+       REMARKS. Sub-rotina utilitaria chamada pelos relatorios de
+           envelhecimento/prazo (P99-R037, P01-B012, P99-R042,
+           P99-R043) para calcular a diferenca em dias entre duas
+           datas no formato AAAAMMDD, passando por
+           FUNCTION INTEGER-OF-DATE antes de subtrair - a subtracao
+           direta das datas como se fossem inteiros fica errada
+           sempre que o intervalo atravessa virada de mes ou de ano.
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA                        DIVISION.
+       WORKING-STORAGE             SECTION.
+
+       LINKAGE                     SECTION.
+       01  LNK-S164-DATA-INI               PIC 9(08).
+       01  LNK-S164-DATA-FIM               PIC 9(08).
+       01  LNK-S164-DIAS                   PIC S9(08).
+
+       PROCEDURE DIVISION USING LNK-S164-DATA-INI,
+               LNK-S164-DATA-FIM, LNK-S164-DIAS.
+
+       0000-MAINLINE.
+           COMPUTE LNK-S164-DIAS =
+                   FUNCTION INTEGER-OF-DATE (LNK-S164-DATA-FIM)
+                   - FUNCTION INTEGER-OF-DATE (LNK-S164-DATA-INI)
+           GOBACK
+           .
+      * Historico de alteracoes
+      *   06/03/2026 - equipe.ti - rotina nova de calculo de dias
+      *                entre datas, substituindo a subtracao direta
+      *                de AAAAMMDD usada nos relatorios de prazo.
